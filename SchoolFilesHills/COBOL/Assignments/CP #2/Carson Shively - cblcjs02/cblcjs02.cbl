@@ -5,28 +5,132 @@
        DATE-COMPILED.
 
       *****************************************************************
-      * PROGRAM WILL TAKE BOAT INPUT FROM CBLBOAT1.DAT. THEN WILL
-      * ORGANIZE AND OUTPUT THE DATA ON BOATRPT1.PRT. USES MAJOR CONTROL
-      * BREAKS AND GRAND TOTALS WITH ACCUMULATORS.
+      * PROGRAM WILL TAKE BOAT INPUT FROM CBLBOAT1.DAT, SORTS IT BY
+      * BOAT TYPE/STATE (CBLCJS03 SORTS THE SAME RAW FILE BY SALESPERSON
+      * FOR ITS OWN RUN -- NEITHER PROGRAM TRUSTS CBLBOAT1.DAT'S
+      * PHYSICAL ORDER), THEN WILL ORGANIZE AND OUTPUT THE DATA ON
+      * BOATRPT1.PRT. USES MAJOR CONTROL BREAKS AND GRAND TOTALS WITH
+      * ACCUMULATORS. RECORDS WITH AN UNRECOGNIZED I-BOAT-TYPE OR
+      * I-ACC-PCK CODE ARE SKIPPED AND FLAGGED TO THE BOATEXC1.PRT
+      * EXCEPTION LISTING INSTEAD OF BEING FOLDED INTO THE MAJOR
+      * TOTALS. A PLAIN COMMA-DELIMITED COPY OF EACH DETAIL LINE IS
+      * ALSO WRITTEN TO BOATRPT1.CSV. AFTER EVERY RECORD, THE RUN'S
+      * POSITION AND ACCUMULATORS ARE SAVED TO CBLCKPT1.DAT SO A RUN
+      * THAT DIES PARTWAY THROUGH CAN BE RESTARTED WITHOUT REPRINTING
+      * WHAT ALREADY PRINTED. MONTH-TO-DATE AND YEAR-TO-DATE
+      * TOTALS ARE CARRIED FORWARD ACROSS RUNS IN CBLRUNT1.DAT AND
+      * PRINTED ON THE GRAND TOTALS PAGE (SKIPPED ON A PARM-FILTERED
+      * RUN -- SEE 3100-GRAND-TOTALS). AN ACCESSORY PACKAGE REVENUE
+      * BREAKDOWN, CROSS-TABBED AGAINST BOAT TYPE, PRINTS AFTER THE
+      * GRAND TOTALS. A PARM OF TWO YYYYMMDD DATES LIMITS THE RUN TO
+      * THAT PURCHASE-DATE WINDOW. EACH SALE'S I-BOAT-COST IS ALSO
+      * CHECKED AGAINST THE CBLBMAS1.DAT BOAT INVENTORY MASTER, AND A
+      * VARIANCE LINE PRINTS WHEN IT IS OFF THE MASTER'S LIST PRICE BY
+      * MORE THAN C-PRICE-TOLERANCE.
       ******************************************************************
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BOAT-INPUT
+      *        CBLBOAT1.DAT IS THE RAW, UNSORTED EXTRACT -- CBLCJS02
+      *    NEEDS IT IN BOAT-TYPE/STATE ORDER FOR ITS CONTROL BREAKS, BUT
+      *    CBLCJS03 NEEDS THE SAME PHYSICAL FILE IN SALESPERSON ORDER,
+      *    SO NEITHER PROGRAM CAN ASSUME IT ARRIVES PRESORTED FOR ITS
+      *    OWN PURPOSE. 1000-INIT SORTS IT INTO BOAT-INPUT (BELOW) ON
+      *    ASCENDING I-BOAT-TYPE/I-STATE BEFORE ANY RECORD IS READ.
+           SELECT BOAT-RAW-INPUT
                ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORT-WORK-FILE ASSIGN TO 'CBLSRT02'.
+
+           SELECT BOAT-INPUT
+               ASSIGN TO 'C:\COBOL\CBLSORT2.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT BOAT-PRT
                ASSIGN TO 'C:\COBOL\BOATRPT1.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT BOAT-EXCEPT
+               ASSIGN TO 'C:\COBOL\BOATEXC1.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT BOAT-CSV
+               ASSIGN TO 'C:\COBOL\BOATRPT1.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'C:\COBOL\CBLCKPT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-CKPT-STATUS.
+
+           SELECT RUNNING-TOTALS-FILE
+               ASSIGN TO 'C:\COBOL\CBLRUNT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RUNT-STATUS.
+
+      *        BOAT INVENTORY MASTER. A TRUE ORGANIZATION IS INDEXED
+      *    FILE WOULD NORMALLY KEY THIS BY BOAT TYPE/MODEL, BUT INDEXED
+      *    ORGANIZATION IS NOT AVAILABLE ON THE TARGET SYSTEM -- SO IT
+      *    IS READ SEQUENTIALLY ONCE AT STARTUP (9950-LOAD-BOAT-
+      *    MASTER) INTO THE BOAT-MASTER-TABLE WORKING-STORAGE TABLE AND
+      *    LOOKED UP FROM THERE, THE SAME WAY CBLCJS03 ALREADY KEEPS
+      *    ITS BOAT-TYPE-KEYED COMMISSION-RATE-TABLE IN MEMORY.
+           SELECT BOAT-MASTER
+               ASSIGN TO 'C:\COBOL\CBLBMAS1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-BMAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
+       FD BOAT-RAW-INPUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS RAW-REC.
+
+       01 RAW-REC.
+           05  RAW-LAST-NAME       PIC X(15).
+           05  RAW-STATE           PIC X(2).
+           05  RAW-BOAT-COST       PIC 9(6)V99.
+           05  RAW-PURCHASE-DATE   PIC 9(8).
+           05  RAW-BOAT-TYPE       PIC X.
+           05  RAW-ACC-PCK         PIC 9.
+           05  RAW-PREP-DEL-COST   PIC 9(5)V99.
+           05  RAW-SALESPERSON-ID  PIC X(5).
+
+      *        SORT WORK FILE THE RUNTIME USES AS SCRATCH SPACE WHILE
+      *    SORTING CBLBOAT1.DAT INTO BOAT-INPUT BELOW. SW-ORIG-REC-NUM
+      *    IS ASSIGNED BY 9905-BUILD-SORT-INPUT AS EACH RECORD IS READ
+      *    FROM CBLBOAT1.DAT, BEFORE THE SORT REORDERS ANYTHING -- IT IS
+      *    A LOW-ORDER SORT KEY (SO RECORDS TIED ON BOAT-TYPE/STATE COME
+      *    OUT IN THE SAME ORDER EVERY TIME THE SORT RUNS) AND IS ALSO
+      *    CARRIED THROUGH TO I-REC BELOW SO THE EXCEPTION LISTING CAN
+      *    REPORT A RECORD'S POSITION IN CBLBOAT1.DAT, NOT ITS POSITION
+      *    IN THE SORTED WORKING COPY.
+       SD SORT-WORK-FILE
+           DATA RECORD IS SW-REC.
+
+       01 SW-REC.
+           05  SW-LAST-NAME        PIC X(15).
+           05  SW-STATE            PIC X(2).
+           05  SW-BOAT-COST        PIC 9(6)V99.
+           05  SW-PURCHASE-DATE    PIC 9(8).
+           05  SW-BOAT-TYPE        PIC X.
+           05  SW-ACC-PCK          PIC 9.
+           05  SW-PREP-DEL-COST    PIC 9(5)V99.
+           05  SW-SALESPERSON-ID   PIC X(5).
+           05  SW-ORIG-REC-NUM     PIC 9(6).
+
+      *        THIS IS THE FILE 9000-READ ACTUALLY READS -- A SORTED
+      *    COPY OF CBLBOAT1.DAT, BUILT BY THE SORT IN 1000-INIT, IN
+      *    ASCENDING I-BOAT-TYPE/I-STATE ORDER FOR THIS PROGRAM'S
+      *    CONTROL BREAKS. I-ORIG-REC-NUM IS THE RECORD'S POSITION IN
+      *    CBLBOAT1.DAT BEFORE THE SORT (SEE SW-ORIG-REC-NUM ABOVE).
        FD BOAT-INPUT
            LABEL RECORD IS STANDARD
-           RECORD CONTAINS 42 CHARACTERS
+           RECORD CONTAINS 53 CHARACTERS
            DATA RECORD IS I-REC.
 
        01 I-REC.
@@ -40,6 +144,8 @@
            05  I-BOAT-TYPE         PIC X.
            05  I-ACC-PCK           PIC 9.
            05  I-PREP-DEL-COST     PIC 9(5)V99.
+           05  I-SALESPERSON-ID    PIC X(5).
+           05  I-ORIG-REC-NUM      PIC 9(6).
 
        FD BOAT-PRT
            LABEL RECORD IS OMITTED
@@ -49,6 +155,76 @@
 
        01 PRTLINE                  PIC X(132).
 
+       FD BOAT-EXCEPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE.
+
+       01 EXCLINE                  PIC X(132).
+
+       FD BOAT-CSV
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSVLINE.
+
+       01 CSVLINE                  PIC X(65).
+
+      *        CHECKPOINT FILE, REWRITTEN FROM SCRATCH AFTER EVERY
+      *    RECORD SO A CRASHED RUN CAN BE RESTARTED RIGHT AFTER THE
+      *    LAST RECORD THAT ACTUALLY MADE IT TO BOATRPT1.PRT/
+      *    BOATRPT1.CSV, INSTEAD OF FROM THE BEGINNING.
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CKPT-REC.
+
+       01 CKPT-REC.
+           05  CK-REC-CTR          PIC 9(6).
+           05  CK-PG-CTR           PIC 99.
+           05  CK-BOAT-TYPE        PIC X.
+           05  CK-STATE            PIC XX.
+           05  CK-MJ-NUM-SOLD      PIC 9(4).
+           05  CK-MJ-TOT-COST      PIC 9(9)V99.
+           05  CK-MN-NUM-SOLD      PIC 9(4).
+           05  CK-MN-TOT-COST      PIC 9(9)V99.
+           05  CK-GT-NUM-SOLD      PIC 9(5).
+           05  CK-GT-TOT-COST      PIC 9(11)V99.
+      *        ACCESSORY PACKAGE X BOAT TYPE CROSS-TAB (SEE
+      *    ACC-PCK-MATRIX IN WORKING-STORAGE), SAME 6 BOAT TYPE X 3
+      *    PACKAGE SHAPE, CARRIED ACROSS A RESTART LIKE EVERY OTHER
+      *    ACCUMULATOR.
+           05  CK-ACC-BT OCCURS 6 TIMES.
+               10  CK-ACC-PK OCCURS 3 TIMES.
+                   15  CK-ACC-NUM-SOLD   PIC 9(4).
+                   15  CK-ACC-PREP-COST  PIC 9(7)V99.
+
+      *        MONTH-TO-DATE/YEAR-TO-DATE RUNNING TOTALS FILE, READ BY
+      *    3100-GRAND-TOTALS BEFORE PRINTING AND REWRITTEN AFTER
+      *    PRINTING SO THE TOTALS CARRY FORWARD ACROSS DAILY RUNS.
+       FD RUNNING-TOTALS-FILE
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS RUNT-REC.
+
+       01 RUNT-REC.
+           05  RT-MONTH            PIC 99.
+           05  RT-YEAR             PIC 9(4).
+           05  RT-MTD-NUM-SOLD     PIC 9(5).
+           05  RT-MTD-TOT-COST     PIC 9(9)V99.
+           05  RT-YTD-NUM-SOLD     PIC 9(5).
+           05  RT-YTD-TOT-COST     PIC 9(9)V99.
+
+      *        BOAT INVENTORY MASTER, KEYED BY I-BOAT-TYPE -- THE ONLY
+      *    BOAT CLASSIFICATION CARRIED ON THE SALES DETAIL RECORD (NO
+      *    SEPARATE MODEL FIELD EXISTS ON I-REC). LOADED ONCE INTO
+      *    BOAT-MASTER-TABLE BY 9950-LOAD-BOAT-MASTER; SEE THE
+      *    FILE-CONTROL COMMENT ABOVE FOR WHY IT ISN'T A TRUE INDEXED
+      *    FILE.
+       FD BOAT-MASTER
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS BM-REC.
+
+       01 BM-REC.
+           05  BM-BOAT-TYPE        PIC X.
+           05  BM-LIST-PRICE       PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
 
        01 I-DATE-TIME.
@@ -64,22 +240,107 @@
            05  C-SWITCH            PIC 9           VALUE   0.
 
            05  MORE-RECS           PIC XXX         VALUE   "YES".
+      *        USED WHILE READING BOAT-RAW-INPUT TO BUILD THE SORT
+      *    INPUT (SEE 9905-BUILD-SORT-INPUT) -- SEPARATE FROM MORE-RECS
+      *    SINCE THAT FLAG TRACKS BOAT-INPUT, THE SORTED FILE, INSTEAD.
+           05  C-RAW-MORE-RECS    PIC XXX         VALUE   "YES".
            05  H-BOAT-TYPE         PIC X.
+           05  H-STATE             PIC XX.
       *        CONVERTED ACCESSORY PCK STRING
            05  C-ACC-PCK           PIC X(15).
       *            ACCUMULATORS
            05  C-PG-CTR            PIC 99          VALUE   ZEROES.
-      *            CALCULATIONS    
+      *        POSITION COUNTER WITHIN THE SORTED WORKING FILE, USED TO
+      *    SPACE OUT CHECKPOINTS AND TO SKIP ALREADY-PROCESSED RECORDS
+      *    ON A RESTART. NOT THE SAME AS I-ORIG-REC-NUM, WHICH IS A
+      *    RECORD'S POSITION IN CBLBOAT1.DAT AND IS WHAT THE EXCEPTION
+      *    LISTING REPORTS.
+           05  C-REC-CTR           PIC 9(6)        VALUE   ZEROES.
+      *        COUNTS RECORDS AS THEY ARE READ FROM CBLBOAT1.DAT, BEFORE
+      *    THE SORT, TO STAMP EACH ONE'S SW-ORIG-REC-NUM/I-ORIG-REC-NUM.
+           05  C-ORIG-REC-CTR      PIC 9(6)        VALUE   ZEROES.
+      *        SET TO "N" WHEN I-BOAT-TYPE OR I-ACC-PCK IS UNRECOGNIZED
+           05  C-VALID-REC         PIC X           VALUE   "Y".
+           05  C-EXC-FIELD-NAME    PIC X(9).
+           05  C-EXC-RAW-CODE      PIC X(5).
+      *        RESTART/CHECKPOINT SUPPORT
+           05  C-CKPT-STATUS      PIC XX.
+           05  C-RESTART-FLAG      PIC X           VALUE   "N".
+           05  C-SKIP-CTR          PIC 9(6)        VALUE   ZEROES.
+      *        MONTH-TO-DATE/YEAR-TO-DATE SUPPORT
+           05  C-RUNT-STATUS      PIC XX.
+           05  C-MTD-NUM-SOLD      PIC 9(5)        VALUE   ZEROES.
+           05  C-MTD-TOT-COST      PIC 9(9)V99     VALUE   ZEROES.
+           05  C-YTD-NUM-SOLD      PIC 9(5)        VALUE   ZEROES.
+           05  C-YTD-TOT-COST      PIC 9(9)V99     VALUE   ZEROES.
+      *        PARM-DRIVEN DATE RANGE SELECTION. THE RUN'S PARM IS
+      *    EXPECTED TO BE TWO 8-DIGIT YYYYMMDD DATES SEPARATED BY A
+      *    SPACE (E.G. "20240101 20241231"). A BLANK PARM MEANS NO
+      *    DATE FILTERING -- EVERY RECORD IS PROCESSED, AS BEFORE.
+           05  C-PARM-LINE        PIC X(80).
+           05  C-DATE-FILTER-ACTIVE PIC X          VALUE   "N".
+           05  C-START-DATE        PIC X(8)        VALUE   ZEROES.
+           05  C-END-DATE          PIC X(8)        VALUE   ZEROES.
+      *        BOAT INVENTORY MASTER / PRICE VARIANCE SUPPORT
+           05  C-BMAS-STATUS      PIC XX.
+           05  C-BMAS-EOF          PIC X           VALUE   "N".
+           05  C-MASTER-AVAILABLE  PIC X           VALUE   "N".
+           05  C-MASTER-COUNT      PIC 9(2)        VALUE   ZEROES.
+           05  BM-IDX              PIC 9(2)        VALUE   ZEROES.
+           05  C-PRICE-TOLERANCE   PIC 9(4)V99     VALUE   500.00.
+           05  C-PRICE-VARIANCE    PIC S9(6)V99    VALUE   ZEROES.
+           05  C-VARIANCE-FOUND    PIC X           VALUE   "N".
+      *            CALCULATIONS
            05  C-TOTAL-COST        PIC 9(7)V99.
        
       *            MAJOR SUBTOTAL
            05  C-MJ-NUM-SOLD       PIC 9(4)        VALUE   ZEROES.
            05  C-MJ-TOT-COST       PIC 9(9)V99     VALUE   ZEROES.
 
+      *            MINOR SUBTOTAL (BY STATE, WITHIN A BOAT TYPE)
+           05  C-MN-NUM-SOLD       PIC 9(4)        VALUE   ZEROES.
+           05  C-MN-TOT-COST       PIC 9(9)V99     VALUE   ZEROES.
+
       *            GRAND TOTAL
            05  C-GT-NUM-SOLD       PIC 9(5)        VALUE   ZEROES.
            05  C-GT-TOT-COST       PIC 9(11)V99    VALUE   ZEROES.
 
+      *            BOAT TYPE INDEX FOR ACC-PCK-MATRIX BELOW, SET BY
+      *        2130-SET-BOAT-TYPE-IDX EVERY RECORD (B=1,P=2,S=3,J=4,
+      *        C=5 -- SAME ORDER 9300-CONVERT-BOAT-TYPE USES). SLOT 6
+      *        IS RESERVED FOR "CABIN CRUISER"/WHEN OTHER BUT IS NEVER
+      *        SET FOR A VALID RECORD, SINCE 2050-VALIDATE-REC ROUTES
+      *        ANY CODE OTHER THAN B/P/S/J/C TO THE EXCEPTION LISTING
+      *        BEFORE THIS PARAGRAPH IS EVER REACHED.
+           05  C-BT-IDX            PIC 9(2)        VALUE   ZEROES.
+      *            LOOP INDICES REUSED BY 9170-ACC-PCK-SUMMARY AND THE
+      *        CHECKPOINT LOAD/SAVE PARAGRAPHS TO WALK ACC-PCK-MATRIX.
+           05  AP-BT-IDX           PIC 9(2)        VALUE   ZEROES.
+           05  AP-PK-IDX           PIC 9(2)        VALUE   ZEROES.
+
+      *        BOAT INVENTORY MASTER, LOADED ONCE AT STARTUP BY
+      *    9950-LOAD-BOAT-MASTER. UP TO ONE ENTRY PER BOAT TYPE
+      *    (B/P/S/J/C), WITH A SPARE SLOT FOR THE "CABIN CRUISER"
+      *    CATCH-ALL CATEGORY (SEE C-BT-IDX ABOVE).
+       01  BOAT-MASTER-TABLE.
+           05  BMT-ENTRY OCCURS 6 TIMES.
+               10  BMT-BOAT-TYPE    PIC X.
+               10  BMT-LIST-PRICE   PIC 9(6)V99.
+
+      *        ACCESSORY PACKAGE X BOAT TYPE CROSS-TAB -- NUMBER SOLD
+      *    AND TOTAL I-PREP-DEL-COST FOR EACH OF THE 6 ACC-PCK-MATRIX
+      *    SLOTS (INDEXED B=1,P=2,S=3,J=4,C=5, SEE C-BT-IDX; SLOT 6 IS
+      *    THE UNREACHABLE "CABIN CRUISER" CATCH-ALL) CROSSED WITH EACH
+      *    OF THE 3 ACCESSORY PACKAGES (INDEXED 1= ELECTRONICS, 2=SKI,
+      *    3=FISHING -- I-ACC-PCK'S OWN VALUE IS USED DIRECTLY AS THE
+      *    SUBSCRIPT). UPDATED IN 2100-CALCS, PRINTED BY
+      *    9170-ACC-PCK-SUMMARY.
+       01  ACC-PCK-MATRIX.
+           05  APM-BOAT-TYPE OCCURS 6 TIMES.
+               10  APM-PACKAGE OCCURS 3 TIMES.
+                   15  APM-NUM-SOLD    PIC 9(4)      VALUE ZEROES.
+                   15  APM-PREP-COST   PIC 9(7)V99   VALUE ZEROES.
+
        01  COMPANY-TITLE.
            05  FILLER              PIC X(6)    VALUE   "DATE: ".
            05  O-MONTH             PIC 99.
@@ -145,6 +406,45 @@
            05  FILLER              PIC X(10)   VALUE   SPACES.
            05  O-TOTAL-COST        PIC Z,ZZZ,ZZZ.99.
 
+      *        CSV DETAIL LINE, BUILT FROM THE SAME UNEDITED FIELDS AS
+      *    THE DETAIL-LINE ABOVE, FOR SPREADSHEET USE (NO $ OR COMMAS).
+       01  CSV-DETAIL-LINE.
+           05  O-CSV-LAST-NAME     PIC X(15).
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-STATE         PIC XX.
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-BOAT-COST     PIC Z(6)9.99.
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-PURCHASE-MM   PIC 99.
+           05  FILLER              PIC X       VALUE   "/".
+           05  O-CSV-PURCHASE-DD   PIC 99.
+           05  FILLER              PIC X       VALUE   "/".
+           05  O-CSV-PURCHASE-YY   PIC 9999.
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-BOAT-TYPE     PIC X.
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-ACC-PCK       PIC 9.
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-PREP-COST     PIC Z(4)9.99.
+           05  FILLER              PIC X       VALUE   ",".
+           05  O-CSV-TOTAL-COST    PIC Z(7)9.99.
+
+      *        PRINTED RIGHT UNDER A DETAIL-LINE WHENEVER I-BOAT-COST
+      *    IS OFF FROM THE INVENTORY MASTER'S LIST PRICE (BM-LIST-
+      *    PRICE) BY MORE THAN C-PRICE-TOLERANCE.
+       01  VARIANCE-LINE.
+           05  FILLER              PIC X(16)   VALUE   SPACES.
+           05  FILLER              PIC X(20)   VALUE
+                   "*** PRICE VARIANCE: ".
+           05  O-VAR-LAST-NAME     PIC X(15).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  FILLER              PIC X(11)   VALUE   "LIST PRICE:".
+           05  O-VAR-LIST-PRICE    PIC $$$,$$9.99.
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  FILLER              PIC X(9)    VALUE   "VARIANCE:".
+           05  O-VAR-AMOUNT        PIC $$$,$$9.99-.
+           05  FILLER              PIC X(36)   VALUE   SPACES.
+
        01  MAJOR-SUBTOTAL-LINE.
            05  FILLER              PIC X(23)   VALUE   SPACES.
            05  FILLER              PIC X(14)   VALUE   "SUBTOTALS FOR ".
@@ -155,6 +455,16 @@
            05  FILLER              PIC X(38)   VALUE   SPACES.
            05  O-MJ-TOT-COST       PIC $$$$,$$$,$$$.99.
 
+       01  MINOR-SUBTOTAL-LINE.
+           05  FILLER              PIC X(27)   VALUE   SPACES.
+           05  FILLER           PIC X(17)  VALUE "STATE SUBTOTALS ".
+           05  O-STATE1            PIC XX.
+           05  FILLER              PIC X(14)   VALUE   SPACES.
+           05  FILLER              PIC X(14)   VALUE   "NUMBER SOLD:  ".
+           05  O-MN-NUM-SOLD       PIC Z,ZZ9.
+           05  FILLER              PIC X(38)   VALUE   SPACES.
+           05  O-MN-TOT-COST       PIC $$$$,$$$,$$$.99.
+
        01  GRAND-TOTAL-LINE.
            05  FILLER              PIC X(23)   VALUE   SPACES.
            05  FILLER              PIC X(12)   VALUE   "GRAND TOTALS".
@@ -164,9 +474,94 @@
            05  FILLER              PIC X(35)   VALUE   SPACES.
            05  O-GT-TOT-COST       PIC $$$,$$$,$$$,$$$.99.
 
+      *        PRINTED INSTEAD OF MTD-TOTAL-LINE/YTD-TOTAL-LINE WHENEVER
+      *    C-DATE-FILTER-ACTIVE IS "Y" -- A PARM-FILTERED RUN IS A
+      *    SELECTION CRITERION ON EXISTING DATA, NOT AN ADDITIONAL DAY
+      *    OF PRODUCTION, SO IT MUST NOT BE FOLDED INTO CBLRUNT1.DAT.
+       01  FILTERED-RUN-NOTE-LINE.
+           05  FILLER              PIC X(23)   VALUE   SPACES.
+           05  FILLER              PIC X(65)   VALUE
+                   "MTD/YTD NOT UPDATED -- THIS RUN WAS LIMITED TO A PAR
+      -            "M DATE RANGE.".
+           05  FILLER              PIC X(44)   VALUE   SPACES.
+
+       01  MTD-TOTAL-LINE.
+           05  FILLER              PIC X(23)   VALUE   SPACES.
+           05  FILLER              PIC X(12)   VALUE   "MTD TOTALS  ".
+           05  FILLER              PIC X(25)   VALUE   SPACES.
+           05  FILLER              PIC X(13)   VALUE   "NUMBER SOLD: ".
+           05  O-MTD-NUM-SOLD      PIC ZZ,ZZ9.
+           05  FILLER              PIC X(35)   VALUE   SPACES.
+           05  O-MTD-TOT-COST      PIC $$$,$$$,$$$,$$$.99.
+
+       01  YTD-TOTAL-LINE.
+           05  FILLER              PIC X(23)   VALUE   SPACES.
+           05  FILLER              PIC X(12)   VALUE   "YTD TOTALS  ".
+           05  FILLER              PIC X(25)   VALUE   SPACES.
+           05  FILLER              PIC X(13)   VALUE   "NUMBER SOLD: ".
+           05  O-YTD-NUM-SOLD      PIC ZZ,ZZ9.
+           05  FILLER              PIC X(35)   VALUE   SPACES.
+           05  O-YTD-TOT-COST      PIC $$$,$$$,$$$,$$$.99.
+
+      *        ACCESSORY PACKAGE X BOAT TYPE REVENUE CROSS-TAB,
+      *    PRINTED ONCE AFTER THE GRAND TOTALS -- ONE BOAT TYPE BLOCK
+      *    HEADED BY ACC-PCK-BT-TITLE-LINE, THEN ONE ACC-PCK-SUMMARY-
+      *    LINE PER PACKAGE WITHIN THAT BLOCK.
+       01  ACC-PCK-TITLE-LINE.
+           05  FILLER              PIC X(39)   VALUE
+                   "ACCESSORY PACKAGE X BOAT TYPE SUMMARY".
+           05  FILLER              PIC X(93)   VALUE   SPACES.
+
+       01  ACC-PCK-BT-TITLE-LINE.
+           05  FILLER              PIC X(23)   VALUE   SPACES.
+           05  FILLER              PIC X(11)   VALUE   "BOAT TYPE: ".
+           05  O-ACC-BT-NAME       PIC X(13).
+           05  FILLER              PIC X(85)   VALUE   SPACES.
+
+       01  ACC-PCK-SUMMARY-LINE.
+           05  FILLER              PIC X(27)   VALUE   SPACES.
+           05  FILLER              PIC X(10)   VALUE   "PACKAGE: ".
+           05  O-ACC-PCK-NAME      PIC X(15).
+           05  FILLER              PIC X(10)   VALUE   SPACES.
+           05  FILLER              PIC X(14)   VALUE   "NUMBER SOLD:  ".
+           05  O-ACC-NUM-SOLD      PIC Z,ZZ9.
+           05  FILLER              PIC X(36)   VALUE   SPACES.
+           05  O-ACC-TOT-COST      PIC $$$$,$$$,$$$.99.
+
        01 BLANK-LINE.
            05  FILLER              PIC X(132)  VALUE   SPACES.
-       
+
+       01  RESTART-MARKER-LINE.
+           05  FILLER              PIC X(23)   VALUE   SPACES.
+           05  FILLER              PIC X(30)   VALUE
+                   "*** RUN RESTARTED AFTER REC. ".
+           05  O-RESTART-REC-CTR   PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(2)    VALUE   " *".
+           05  FILLER              PIC X(70)   VALUE   SPACES.
+
+       01  EXCEPTION-TITLE.
+           05  FILLER              PIC X(36)   VALUE
+                   "UNRECOGNIZED CODE EXCEPTION LISTING".
+           05  FILLER              PIC X(96)   VALUE  SPACES.
+
+       01  EXCEPTION-HDG.
+           05  FILLER              PIC X(8)    VALUE   "REC-POS".
+           05  FILLER              PIC X(8)    VALUE   SPACES.
+           05  FILLER              PIC X(9)    VALUE   "LAST NAME".
+           05  FILLER              PIC X(8)    VALUE   SPACES.
+           05  FILLER              PIC X(9)    VALUE   "BAD FIELD".
+           05  FILLER              PIC X(6)    VALUE   SPACES.
+           05  FILLER              PIC X(8)    VALUE   "RAW CODE".
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  O-EXC-REC-POS       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(9)    VALUE   SPACES.
+           05  O-EXC-LAST-NAME     PIC X(15).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  O-EXC-FIELD-NAME    PIC X(9).
+           05  FILLER              PIC X(6)    VALUE   SPACES.
+           05  O-EXC-RAW-CODE      PIC X(5).
+
 
        PROCEDURE DIVISION.
 
@@ -177,35 +572,207 @@
            PERFORM 3000-CLOSING.
            STOP RUN.
        1000-INIT.
+      *    SEE IF A DATE RANGE WAS PASSED IN ON THE PARM.
+           PERFORM 9900-GET-PARM.
+
+      *    SEE IF A CHECKPOINT WAS LEFT BEHIND BY A RUN THAT DIED
+      *  PARTWAY THROUGH, AND IF SO, LOAD ITS SAVED POSITION/TOTALS.
+           PERFORM 9700-CHECK-FOR-CHECKPOINT.
+
+      *    CBLBOAT1.DAT ISN'T TRUSTED TO ARRIVE IN BOAT-TYPE/STATE
+      *  ORDER (CBLCJS03 NEEDS THE SAME FILE IN SALESPERSON ORDER), SO
+      *  SORT IT INTO BOAT-INPUT BEFORE ANY RECORD IS READ. THE INPUT
+      *  PROCEDURE (RATHER THAN A PLAIN USING) STAMPS EACH RECORD WITH
+      *  ITS ORIGINAL POSITION IN CBLBOAT1.DAT BEFORE THE SORT REORDERS
+      *  ANYTHING, AND THAT POSITION IS ALSO THE SORT'S LOW-ORDER KEY SO
+      *  RECORDS TIED ON BOAT-TYPE/STATE COME OUT IN A STABLE, REPEATABLE
+      *  ORDER EVERY TIME (RESTART DEPENDS ON RE-SORTING THE SAME WAY
+      *  TWICE -- SEE C-SKIP-CTR).
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-BOAT-TYPE, SW-STATE, SW-ORIG-REC-NUM
+               INPUT PROCEDURE IS 9905-BUILD-SORT-INPUT
+               GIVING BOAT-INPUT.
+
            OPEN INPUT BOAT-INPUT.
-           OPEN OUTPUT BOAT-PRT.
+
+      *    LOAD THE BOAT INVENTORY MASTER FOR PRICE-VARIANCE LOOKUPS.
+      *  IF IT ISN'T THERE (E.G. NOT YET LOADED FOR THIS SITE), SKIP
+      *  THE VARIANCE CHECK FOR THE WHOLE RUN RATHER THAN ABENDING.
+           PERFORM 9950-LOAD-BOAT-MASTER.
+
+      *    ON RESTART, BOAT-PRT/BOAT-EXCEPT/BOAT-CSV ALL OPEN EXTEND SO
+      *  EVERYTHING PRINTED BEFORE THE CRASH (INCLUDING ANY EXCEPTIONS
+      *  ALREADY FLAGGED FOR RECORDS 1..C-SKIP-CTR) IS KEPT INSTEAD OF
+      *  BEING THROWN AWAY. A FRESH RUN OPENS ALL THREE OUTPUT AND
+      *  PRINTS THE EXCEPTION LISTING'S TITLE/HEADING ONCE.
+           IF C-RESTART-FLAG IS = "Y"
+               OPEN EXTEND BOAT-PRT
+               OPEN EXTEND BOAT-EXCEPT
+               OPEN EXTEND BOAT-CSV
+
+      *        MARK WHERE THE RESTART PICKED BACK UP ON THE EXCEPTION
+      *      LISTING TOO, THE SAME WAY RESTART-MARKER-LINE DOES FOR
+      *      BOATRPT1.PRT.
+               MOVE C-SKIP-CTR TO O-RESTART-REC-CTR
+               WRITE EXCLINE
+                   FROM RESTART-MARKER-LINE
+                       AFTER ADVANCING 2 LINES
+
+      *        SKIP BACK OVER THE RECORDS ALREADY TOTALED BEFORE THE
+      *      CHECKPOINT WAS LAST SAVED -- THEIR CSV ROWS, AND ANY
+      *      EXCEPTIONS THEY TRIPPED, ARE ALREADY ON BOATRPT1.CSV AND
+      *      BOATEXC1.PRT FROM THE EARLIER RUN.
+               PERFORM C-SKIP-CTR TIMES
+                   PERFORM 9000-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT BOAT-PRT
+               OPEN OUTPUT BOAT-EXCEPT
+               OPEN OUTPUT BOAT-CSV
+
+               WRITE EXCLINE
+                   FROM EXCEPTION-TITLE
+                       AFTER ADVANCING PAGE
+               WRITE EXCLINE
+                   FROM EXCEPTION-HDG
+                       AFTER ADVANCING 2 LINES
+               WRITE EXCLINE
+                   FROM BLANK-LINE
+                       AFTER ADVANCING 1 LINE
+           END-IF.
 
            MOVE FUNCTION CURRENT-DATE TO I-DATE-TIME.
            MOVE I-DAY TO O-DAY.
            MOVE I-MONTH TO O-MONTH.
            MOVE I-YEAR TO O-YEAR.
 
-      *    CALL THE READ TO GET THE DATA TO ORGANIZE MAJORS
+      *    CALL THE READ TO GET THE DATA TO ORGANIZE MAJORS, SKIPPING
+      *  OVER ANY LEADING RECORDS THAT FAIL VALIDATION.
            PERFORM 9000-READ.
+           PERFORM 2050-VALIDATE-REC.
+           PERFORM UNTIL C-VALID-REC = "Y" OR MORE-RECS = "NO"
+               PERFORM 9000-READ
+               IF MORE-RECS IS NOT = "NO"
+                   PERFORM 2050-VALIDATE-REC
+               END-IF
+           END-PERFORM.
+
       *    CALL HEADINGS AFTER READ
            PERFORM 9200-HEADINGS.
-      *    MOVE THE DATA TO HOLD FIELD FOR MAJORS  
-           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
-      *    CONVERT BOAT TYPE TO PROPER STRING FORM
-           PERFORM 9300-CONVERT-BOAT-TYPE.
-      *    JUST PRINT MAJOR HEADING USED TO ORGANIZE MAJORS.
-           WRITE PRTLINE
-               FROM MAJOR-HEADINGS
-                   BEFORE ADVANCING 1 LINES.
+
+           IF C-RESTART-FLAG IS NOT = "Y"
+      *        FRESH RUN -- NO PRIOR HOLD VALUES TO COMPARE AGAINST, SO
+      *      JUST PRIME THE HOLD FIELDS AND PRINT THE FIRST BANNER.
+               MOVE I-BOAT-TYPE TO H-BOAT-TYPE
+               MOVE I-STATE TO H-STATE
+               PERFORM 9300-CONVERT-BOAT-TYPE
+               WRITE PRTLINE
+                   FROM MAJOR-HEADINGS
+                       BEFORE ADVANCING 1 LINES
+           ELSE
+               MOVE C-SKIP-CTR TO O-RESTART-REC-CTR
+               WRITE PRTLINE
+                   FROM RESTART-MARKER-LINE
+                       AFTER ADVANCING 1 LINES
+      *        THE HOLD FIELDS CAME BACK FROM THE CHECKPOINT, NOT FROM
+      *      THIS (FRESH) PRINT FILE, SO RUN THE SAME BREAK CHECK
+      *      2000-MAINLINE WOULD, FLUSHING ANY SUBTOTAL LEFT PENDING
+      *      WHEN THE CHECKPOINT WAS SAVED. 9100-MAJOR-SUBTOTALS PRINTS
+      *      ITS OWN "BOAT TYPE:" BANNER WHEN THE BOAT TYPE ACTUALLY
+      *      CHANGED -- IF IT DIDN'T (THE COMMON CASE), NO BANNER IS
+      *      PRINTED HERE EITHER, THE SAME AS A PAGE-OVERFLOW CONTINUES
+      *      A GROUP WITHOUT REPEATING ITS BANNER.
+               IF H-BOAT-TYPE IS NOT = I-BOAT-TYPE
+                   PERFORM 9150-MINOR-SUBTOTALS
+                   PERFORM 9100-MAJOR-SUBTOTALS
+               ELSE
+                   IF H-STATE IS NOT = I-STATE
+                       PERFORM 9150-MINOR-SUBTOTALS
+                       MOVE I-STATE TO H-STATE
+                   END-IF
+               END-IF
+           END-IF.
 
 
        2000-MAINLINE.
-           IF H-BOAT-TYPE IS NOT = I-BOAT-TYPE
-               PERFORM 9100-MAJOR-SUBTOTALS.
+           IF C-VALID-REC IS = "N"
+               PERFORM 9000-READ
+               PERFORM 2050-VALIDATE-REC
+           ELSE
+               IF H-BOAT-TYPE IS NOT = I-BOAT-TYPE
+                   PERFORM 9150-MINOR-SUBTOTALS
+                   PERFORM 9100-MAJOR-SUBTOTALS
+               ELSE
+                   IF H-STATE IS NOT = I-STATE
+                       PERFORM 9150-MINOR-SUBTOTALS
+                       MOVE I-STATE TO H-STATE
+                   END-IF
+               END-IF
 
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
-           PERFORM 9000-READ.
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+
+      *        SAVE A CHECKPOINT AFTER EVERY RECORD SO C-SKIP-CTR ON A
+      *      RESTART ALWAYS MATCHES THE LAST RECORD ACTUALLY FLUSHED TO
+      *      BOATRPT1.PRT/BOATRPT1.CSV -- CHECKPOINTING LESS OFTEN LEFT
+      *      A GAP WHERE THE RECORDS BETWEEN THE LAST SAVED CHECKPOINT
+      *      AND THE ACTUAL CRASH POINT WOULD BE REPRINTED ON RESTART.
+               PERFORM 9750-WRITE-CHECKPOINT
+
+               PERFORM 9000-READ
+               PERFORM 2050-VALIDATE-REC
+           END-IF.
+
+       2050-VALIDATE-REC.
+           MOVE "Y" TO C-VALID-REC.
+
+           IF MORE-RECS IS NOT = "NO"
+               EVALUATE I-BOAT-TYPE
+                   WHEN "B"
+                   WHEN "P"
+                   WHEN "S"
+                   WHEN "J"
+                   WHEN "C"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "BOAT TYPE" TO C-EXC-FIELD-NAME
+                       MOVE I-BOAT-TYPE TO C-EXC-RAW-CODE
+                       PERFORM 9600-WRITE-EXCEPTION
+                       MOVE "N" TO C-VALID-REC
+               END-EVALUATE
+
+               EVALUATE I-ACC-PCK
+                   WHEN 1
+                   WHEN 2
+                   WHEN 3
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "ACC PCK" TO C-EXC-FIELD-NAME
+                       MOVE I-ACC-PCK TO C-EXC-RAW-CODE
+                       PERFORM 9600-WRITE-EXCEPTION
+                       MOVE "N" TO C-VALID-REC
+               END-EVALUATE
+
+      *        PARM-DRIVEN DATE RANGE -- A RECORD OUTSIDE THE WINDOW
+      *    IS JUST SKIPPED, NOT AN EXCEPTION, SO IT IS NOT WRITTEN TO
+      *    BOATEXC1.PRT.
+               IF C-VALID-REC IS = "Y" AND C-DATE-FILTER-ACTIVE IS = "Y"
+                   IF I-PURCHASE-DATE < C-START-DATE OR
+                           I-PURCHASE-DATE > C-END-DATE
+                       MOVE "N" TO C-VALID-REC
+                   END-IF
+               END-IF
+
+      *        A RECORD REJECTED HERE (EXCEPTION OR OUT-OF-WINDOW) IS
+      *    NEVER SEEN BY 2000-MAINLINE'S CHECKPOINT CALL, SO IT HAS TO
+      *    BE CHECKPOINTED HERE INSTEAD -- OTHERWISE C-SKIP-CTR ON A
+      *    RESTART WOULD STOP SHORT OF IT AND 2050-VALIDATE-REC WOULD
+      *    RUN AGAIN FOR THE SAME RECORD, DUPLICATING ITS EXCEPTION
+      *    LINE ON BOATEXC1.PRT.
+               IF C-VALID-REC IS = "N"
+                   PERFORM 9750-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
 
        2100-CALCS.
            ADD I-BOAT-COST TO I-PREP-DEL-COST GIVING C-TOTAL-COST.
@@ -214,6 +781,64 @@
            ADD C-TOTAL-COST TO C-MJ-TOT-COST.
            ADD 1 TO C-MJ-NUM-SOLD.
 
+      *    DO MINORS (STATE) CALCULATIONS
+           ADD C-TOTAL-COST TO C-MN-TOT-COST.
+           ADD 1 TO C-MN-NUM-SOLD.
+
+      *    DO ACCESSORY PACKAGE X BOAT TYPE CROSS-TAB CALCULATIONS
+           PERFORM 2130-SET-BOAT-TYPE-IDX.
+           ADD 1 TO APM-NUM-SOLD (C-BT-IDX, I-ACC-PCK).
+           ADD I-PREP-DEL-COST TO APM-PREP-COST (C-BT-IDX, I-ACC-PCK).
+
+      *    CHECK I-BOAT-COST AGAINST THE INVENTORY MASTER'S LIST PRICE
+           PERFORM 2120-CHECK-PRICE-VARIANCE.
+
+      *        SETS C-BT-IDX FOR ACC-PCK-MATRIX, SAME B/P/S/J/C ORDER
+      *    AS 9300-CONVERT-BOAT-TYPE. WHEN OTHER (SLOT 6) IS
+      *    UNREACHABLE HERE -- ANY CODE OTHER THAN B/P/S/J/C WAS
+      *    ALREADY ROUTED TO THE EXCEPTION LISTING BY 2050-VALIDATE-REC.
+       2130-SET-BOAT-TYPE-IDX.
+           EVALUATE I-BOAT-TYPE
+               WHEN "B"
+                   MOVE 1 TO C-BT-IDX
+               WHEN "P"
+                   MOVE 2 TO C-BT-IDX
+               WHEN "S"
+                   MOVE 3 TO C-BT-IDX
+               WHEN "J"
+                   MOVE 4 TO C-BT-IDX
+               WHEN "C"
+                   MOVE 5 TO C-BT-IDX
+               WHEN OTHER
+                   MOVE 6 TO C-BT-IDX
+           END-EVALUATE.
+
+      *        LOOKS UP I-BOAT-TYPE ON THE INVENTORY MASTER AND FLAGS
+      *    C-VARIANCE-FOUND WHEN I-BOAT-COST IS OFF THE MASTER'S LIST
+      *    PRICE BY MORE THAN C-PRICE-TOLERANCE. SKIPPED ENTIRELY WHEN
+      *    THE MASTER COULDN'T BE OPENED THIS RUN.
+       2120-CHECK-PRICE-VARIANCE.
+           MOVE "N" TO C-VARIANCE-FOUND.
+
+           IF C-MASTER-AVAILABLE IS = "Y"
+               PERFORM VARYING BM-IDX FROM 1 BY 1
+                       UNTIL BM-IDX > C-MASTER-COUNT
+                   IF BMT-BOAT-TYPE(BM-IDX) IS = I-BOAT-TYPE
+                       COMPUTE C-PRICE-VARIANCE
+                           = I-BOAT-COST - BMT-LIST-PRICE(BM-IDX)
+                       IF FUNCTION ABS(C-PRICE-VARIANCE)
+                               > C-PRICE-TOLERANCE
+                           MOVE "Y" TO C-VARIANCE-FOUND
+                           MOVE I-LAST-NAME TO O-VAR-LAST-NAME
+                           MOVE BMT-LIST-PRICE(BM-IDX)
+                               TO O-VAR-LIST-PRICE
+                           MOVE C-PRICE-VARIANCE TO O-VAR-AMOUNT
+                       END-IF
+                       MOVE C-MASTER-COUNT TO BM-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        2200-OUTPUT.
       *    CONVERTS THE INT ACCESSORY TO PROPER STRING THEN MOVES IT TO 
       *  C-ACC-PCK. USED FOR ORGANIZATION PURPOSES.
@@ -235,6 +860,28 @@
                        AT EOP
                            PERFORM 9200-HEADINGS.
 
+           IF C-VARIANCE-FOUND IS = "Y"
+               WRITE PRTLINE
+                   FROM VARIANCE-LINE
+                        AFTER ADVANCING 1 LINES
+                           AT EOP
+                               PERFORM 9200-HEADINGS
+           END-IF.
+
+      *    SAME DETAIL, PLAIN COMMA-DELIMITED, FOR BOATRPT1.CSV.
+           MOVE I-LAST-NAME TO O-CSV-LAST-NAME.
+           MOVE I-STATE TO O-CSV-STATE.
+           MOVE I-BOAT-COST TO O-CSV-BOAT-COST.
+           MOVE I-PURCHASE-MM TO O-CSV-PURCHASE-MM.
+           MOVE I-PURCHASE-DD TO O-CSV-PURCHASE-DD.
+           MOVE I-PURCHASE-YY TO O-CSV-PURCHASE-YY.
+           MOVE I-BOAT-TYPE TO O-CSV-BOAT-TYPE.
+           MOVE I-ACC-PCK TO O-CSV-ACC-PCK.
+           MOVE I-PREP-DEL-COST TO O-CSV-PREP-COST.
+           MOVE C-TOTAL-COST TO O-CSV-TOTAL-COST.
+
+           WRITE CSVLINE FROM CSV-DETAIL-LINE.
+
        2210-CONVERT-ACC-PCK.
            IF I-ACC-PCK = 1
                    MOVE "ELECTRONICS" TO C-ACC-PCK
@@ -246,11 +893,19 @@
 
 
        3000-CLOSING.
+           PERFORM 9150-MINOR-SUBTOTALS.
            PERFORM 9100-MAJOR-SUBTOTALS.
            PERFORM 3100-GRAND-TOTALS.
-           
+           PERFORM 9170-ACC-PCK-SUMMARY.
+
            CLOSE BOAT-INPUT.
            CLOSE BOAT-PRT.
+           CLOSE BOAT-EXCEPT.
+           CLOSE BOAT-CSV.
+
+      *    THE RUN FINISHED CLEANLY, SO THERE IS NOTHING TO RESTART --
+      *  CLEAR OUT THE CHECKPOINT FILE FOR THE NEXT RUN.
+           PERFORM 9800-CLEAR-CHECKPOINT.
 
        3100-GRAND-TOTALS.
       * MOVE GT VARIABLES TO O-FIELDS
@@ -261,11 +916,237 @@
                FROM GRAND-TOTAL-LINE
                    AFTER ADVANCING 3 LINES.
 
+      *        A PARM-FILTERED RUN IS A SELECTION OF THE FULL DATA
+      *    SET, NOT A SEPARATE ACCUMULATION PERIOD -- FOLDING ITS
+      *    (POSSIBLY PARTIAL) COUNTS INTO CBLRUNT1.DAT WOULD
+      *    PERMANENTLY CORRUPT THE REAL MTD/YTD TOTALS, SO SKIP THE
+      *    READ/UPDATE ENTIRELY AND SAY SO ON THE GRAND TOTALS PAGE
+      *    INSTEAD OF SILENTLY LEAVING THE LINES OFF.
+           IF C-DATE-FILTER-ACTIVE IS = "Y"
+               WRITE PRTLINE
+                   FROM FILTERED-RUN-NOTE-LINE
+                       AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM 9850-READ-RUN-TOTALS
+
+               ADD C-GT-NUM-SOLD TO C-MTD-NUM-SOLD
+               ADD C-GT-TOT-COST TO C-MTD-TOT-COST
+               ADD C-GT-NUM-SOLD TO C-YTD-NUM-SOLD
+               ADD C-GT-TOT-COST TO C-YTD-TOT-COST
+
+               MOVE C-MTD-NUM-SOLD TO O-MTD-NUM-SOLD
+               MOVE C-MTD-TOT-COST TO O-MTD-TOT-COST
+               MOVE C-YTD-NUM-SOLD TO O-YTD-NUM-SOLD
+               MOVE C-YTD-TOT-COST TO O-YTD-TOT-COST
+
+               WRITE PRTLINE
+                   FROM MTD-TOTAL-LINE
+                       AFTER ADVANCING 2 LINES
+               WRITE PRTLINE
+                   FROM YTD-TOTAL-LINE
+                       AFTER ADVANCING 1 LINES
+
+               PERFORM 9860-WRITE-RUN-TOTALS
+           END-IF.
+
        9000-READ.
            READ BOAT-INPUT
                AT END
                    MOVE "NO" TO MORE-RECS.
-               
+
+           IF MORE-RECS IS NOT = "NO"
+               ADD 1 TO C-REC-CTR
+           END-IF.
+
+       9600-WRITE-EXCEPTION.
+      *        I-ORIG-REC-NUM, NOT C-REC-CTR, SINCE THE POSITION THAT
+      *    MATTERS TO SOMEONE FIXING A KEYING ERROR IS THE RECORD'S LINE
+      *    NUMBER IN CBLBOAT1.DAT -- THE FILE THEY ACTUALLY EDIT -- NOT
+      *    ITS POSITION IN THE SORTED WORKING COPY.
+           MOVE I-ORIG-REC-NUM TO O-EXC-REC-POS.
+           MOVE I-LAST-NAME TO O-EXC-LAST-NAME.
+           MOVE C-EXC-FIELD-NAME TO O-EXC-FIELD-NAME.
+           MOVE C-EXC-RAW-CODE TO O-EXC-RAW-CODE.
+
+           WRITE EXCLINE
+               FROM EXCEPTION-DETAIL-LINE
+                   AFTER ADVANCING 1 LINES.
+
+       9700-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF C-CKPT-STATUS IS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 9720-LOAD-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       9720-LOAD-CHECKPOINT.
+           MOVE "Y"             TO C-RESTART-FLAG.
+           MOVE CK-REC-CTR      TO C-SKIP-CTR.
+           MOVE CK-PG-CTR       TO C-PG-CTR.
+           MOVE CK-BOAT-TYPE    TO H-BOAT-TYPE.
+           MOVE CK-STATE        TO H-STATE.
+           MOVE CK-MJ-NUM-SOLD  TO C-MJ-NUM-SOLD.
+           MOVE CK-MJ-TOT-COST  TO C-MJ-TOT-COST.
+           MOVE CK-MN-NUM-SOLD  TO C-MN-NUM-SOLD.
+           MOVE CK-MN-TOT-COST  TO C-MN-TOT-COST.
+           MOVE CK-GT-NUM-SOLD  TO C-GT-NUM-SOLD.
+           MOVE CK-GT-TOT-COST  TO C-GT-TOT-COST.
+
+           PERFORM VARYING AP-BT-IDX FROM 1 BY 1 UNTIL AP-BT-IDX > 6
+               PERFORM VARYING AP-PK-IDX FROM 1 BY 1 UNTIL AP-PK-IDX > 3
+                   MOVE CK-ACC-NUM-SOLD (AP-BT-IDX, AP-PK-IDX)
+                       TO APM-NUM-SOLD (AP-BT-IDX, AP-PK-IDX)
+                   MOVE CK-ACC-PREP-COST (AP-BT-IDX, AP-PK-IDX)
+                       TO APM-PREP-COST (AP-BT-IDX, AP-PK-IDX)
+               END-PERFORM
+           END-PERFORM.
+
+      *    9300-CONVERT-BOAT-TYPE NORMALLY RUNS OFF A JUST-READ
+      *  I-BOAT-TYPE, WHICH IS EMPTY THIS EARLY (NO RECORD HAS BEEN
+      *  READ YET), BUT 1000-INIT NEEDS O-BOAT-TYPE1 SET FOR
+      *  H-BOAT-TYPE NOW IN CASE IT HAS TO FLUSH A PENDING MAJOR
+      *  SUBTOTAL BEFORE THE FIRST RECORD COMES IN -- BORROW
+      *  I-BOAT-TYPE FOR THE CONVERSION SINCE 9000-READ OVERWRITES IT
+      *  BEFORE IT IS USED FOR ANYTHING ELSE.
+           MOVE CK-BOAT-TYPE    TO I-BOAT-TYPE.
+           PERFORM 9300-CONVERT-BOAT-TYPE.
+
+       9750-WRITE-CHECKPOINT.
+           MOVE C-REC-CTR       TO CK-REC-CTR.
+           MOVE C-PG-CTR        TO CK-PG-CTR.
+           MOVE H-BOAT-TYPE     TO CK-BOAT-TYPE.
+           MOVE H-STATE         TO CK-STATE.
+           MOVE C-MJ-NUM-SOLD   TO CK-MJ-NUM-SOLD.
+           MOVE C-MJ-TOT-COST   TO CK-MJ-TOT-COST.
+           MOVE C-MN-NUM-SOLD   TO CK-MN-NUM-SOLD.
+           MOVE C-MN-TOT-COST   TO CK-MN-TOT-COST.
+           MOVE C-GT-NUM-SOLD   TO CK-GT-NUM-SOLD.
+           MOVE C-GT-TOT-COST   TO CK-GT-TOT-COST.
+
+           PERFORM VARYING AP-BT-IDX FROM 1 BY 1 UNTIL AP-BT-IDX > 6
+               PERFORM VARYING AP-PK-IDX FROM 1 BY 1 UNTIL AP-PK-IDX > 3
+                   MOVE APM-NUM-SOLD (AP-BT-IDX, AP-PK-IDX)
+                       TO CK-ACC-NUM-SOLD (AP-BT-IDX, AP-PK-IDX)
+                   MOVE APM-PREP-COST (AP-BT-IDX, AP-PK-IDX)
+                       TO CK-ACC-PREP-COST (AP-BT-IDX, AP-PK-IDX)
+               END-PERFORM
+           END-PERFORM.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       9800-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    LOAD YESTERDAY'S MTD/YTD RUNNING TOTALS, IF ANY, SO THEY
+      *  CARRY FORWARD INTO TODAY'S GRAND TOTALS. A CHANGE OF MONTH
+      *  RESETS MTD, A CHANGE OF YEAR RESETS BOTH.
+       9850-READ-RUN-TOTALS.
+           OPEN INPUT RUNNING-TOTALS-FILE.
+
+           IF C-RUNT-STATUS IS = "00"
+               READ RUNNING-TOTALS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RT-YEAR IS = I-YEAR
+                           MOVE RT-YTD-NUM-SOLD TO C-YTD-NUM-SOLD
+                           MOVE RT-YTD-TOT-COST TO C-YTD-TOT-COST
+                           IF RT-MONTH IS = I-MONTH
+                               MOVE RT-MTD-NUM-SOLD TO C-MTD-NUM-SOLD
+                               MOVE RT-MTD-TOT-COST TO C-MTD-TOT-COST
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE RUNNING-TOTALS-FILE
+           END-IF.
+
+       9860-WRITE-RUN-TOTALS.
+           MOVE I-MONTH         TO RT-MONTH.
+           MOVE I-YEAR          TO RT-YEAR.
+           MOVE C-MTD-NUM-SOLD  TO RT-MTD-NUM-SOLD.
+           MOVE C-MTD-TOT-COST  TO RT-MTD-TOT-COST.
+           MOVE C-YTD-NUM-SOLD  TO RT-YTD-NUM-SOLD.
+           MOVE C-YTD-TOT-COST  TO RT-YTD-TOT-COST.
+
+           OPEN OUTPUT RUNNING-TOTALS-FILE.
+           WRITE RUNT-REC.
+           CLOSE RUNNING-TOTALS-FILE.
+
+      *        PARM IS TWO 8-DIGIT YYYYMMDD DATES SEPARATED BY A
+      *    SPACE (E.G. "20240101 20241231"). A BLANK PARM MEANS NO
+      *    DATE FILTERING -- EVERY RECORD IS PROCESSED, AS BEFORE.
+       9900-GET-PARM.
+           ACCEPT C-PARM-LINE FROM COMMAND-LINE.
+
+           IF C-PARM-LINE IS NOT = SPACES
+               MOVE C-PARM-LINE(1:8)  TO C-START-DATE
+               MOVE C-PARM-LINE(10:8) TO C-END-DATE
+               MOVE "Y" TO C-DATE-FILTER-ACTIVE
+           END-IF.
+
+      *        INPUT PROCEDURE FOR THE SORT IN 1000-INIT. READS
+      *    CBLBOAT1.DAT ONE RECORD AT A TIME AND RELEASES EACH ONE TO
+      *    THE SORT WITH ITS ORIGINAL POSITION STAMPED INTO
+      *    SW-ORIG-REC-NUM.
+       9905-BUILD-SORT-INPUT.
+           OPEN INPUT BOAT-RAW-INPUT.
+           PERFORM 9910-RELEASE-RAW-REC
+               UNTIL C-RAW-MORE-RECS IS = "NO".
+           CLOSE BOAT-RAW-INPUT.
+
+       9910-RELEASE-RAW-REC.
+           READ BOAT-RAW-INPUT
+               AT END
+                   MOVE "NO" TO C-RAW-MORE-RECS.
+
+           IF C-RAW-MORE-RECS IS NOT = "NO"
+               ADD 1 TO C-ORIG-REC-CTR
+               MOVE RAW-LAST-NAME       TO SW-LAST-NAME
+               MOVE RAW-STATE           TO SW-STATE
+               MOVE RAW-BOAT-COST       TO SW-BOAT-COST
+               MOVE RAW-PURCHASE-DATE   TO SW-PURCHASE-DATE
+               MOVE RAW-BOAT-TYPE       TO SW-BOAT-TYPE
+               MOVE RAW-ACC-PCK         TO SW-ACC-PCK
+               MOVE RAW-PREP-DEL-COST   TO SW-PREP-DEL-COST
+               MOVE RAW-SALESPERSON-ID  TO SW-SALESPERSON-ID
+               MOVE C-ORIG-REC-CTR      TO SW-ORIG-REC-NUM
+               RELEASE SW-REC
+           END-IF.
+
+      *        READS CBLBMAS1.DAT ONCE INTO BOAT-MASTER-TABLE. IF THE
+      *    FILE ISN'T THERE, C-MASTER-AVAILABLE STAYS "N" AND
+      *    2120-CHECK-PRICE-VARIANCE SKIPS THE VARIANCE CHECK FOR THE
+      *    WHOLE RUN.
+       9950-LOAD-BOAT-MASTER.
+           OPEN INPUT BOAT-MASTER.
+
+           IF C-BMAS-STATUS IS = "00"
+               MOVE "Y" TO C-MASTER-AVAILABLE
+               PERFORM UNTIL C-BMAS-EOF IS = "Y"
+                       OR C-MASTER-COUNT = 6
+                   READ BOAT-MASTER
+                       AT END
+                           MOVE "Y" TO C-BMAS-EOF
+                       NOT AT END
+                           ADD 1 TO C-MASTER-COUNT
+                           MOVE BM-BOAT-TYPE
+                               TO BMT-BOAT-TYPE(C-MASTER-COUNT)
+                           MOVE BM-LIST-PRICE
+                               TO BMT-LIST-PRICE(C-MASTER-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE BOAT-MASTER
+           END-IF.
+
        9100-MAJOR-SUBTOTALS.
            MOVE C-MJ-TOT-COST TO O-MJ-TOT-COST.
            MOVE C-MJ-NUM-SOLD  TO O-MJ-NUM-SOLD.
@@ -284,9 +1165,84 @@
 
            IF MORE-RECS IS NOT = 'NO'
                MOVE I-BOAT-TYPE TO H-BOAT-TYPE
+               MOVE I-STATE TO H-STATE
                PERFORM 9300-CONVERT-BOAT-TYPE
                PERFORM 9400-PRINT-MAJOR-BOAT-LINES.
 
+       9150-MINOR-SUBTOTALS.
+           MOVE C-MN-TOT-COST TO O-MN-TOT-COST.
+           MOVE C-MN-NUM-SOLD TO O-MN-NUM-SOLD.
+           MOVE H-STATE       TO O-STATE1.
+
+           WRITE PRTLINE
+               FROM MINOR-SUBTOTAL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9200-HEADINGS.
+
+           MOVE 0 TO C-MN-NUM-SOLD.
+           MOVE 0 TO C-MN-TOT-COST.
+
+       9170-ACC-PCK-SUMMARY.
+           WRITE PRTLINE
+               FROM ACC-PCK-TITLE-LINE
+                   AFTER ADVANCING 3 LINES.
+
+           PERFORM VARYING AP-BT-IDX FROM 1 BY 1 UNTIL AP-BT-IDX > 6
+               PERFORM 9175-PRINT-ACC-PCK-BLOCK
+           END-PERFORM.
+
+      *        PRINTS ONE BOAT-TYPE BLOCK OF THE CROSS-TAB (ITS
+      *    HEADING PLUS ITS 3 PACKAGE ROWS) FOR THE BOAT TYPE CURRENTLY
+      *    IN AP-BT-IDX. THE BOAT TYPE NAME IS BORROWED FROM
+      *    9300-CONVERT-BOAT-TYPE BY FEEDING IT THE CODE THAT MAPS TO
+      *    THIS SUBSCRIPT -- SAME B/P/S/J/C ORDER AS
+      *    2130-SET-BOAT-TYPE-IDX, WITH SLOT 6 FEEDING AN UNRECOGNIZED
+      *    CODE SO 9300-CONVERT-BOAT-TYPE'S WHEN OTHER SUPPLIES THE
+      *    "CABIN CRUISER" CATCH-ALL LABEL (THIS SLOT NEVER ACCUMULATES
+      *    ANY SALES -- SEE C-BT-IDX ABOVE).
+       9175-PRINT-ACC-PCK-BLOCK.
+           EVALUATE AP-BT-IDX
+               WHEN 1
+                   MOVE "B" TO I-BOAT-TYPE
+               WHEN 2
+                   MOVE "P" TO I-BOAT-TYPE
+               WHEN 3
+                   MOVE "S" TO I-BOAT-TYPE
+               WHEN 4
+                   MOVE "J" TO I-BOAT-TYPE
+               WHEN 5
+                   MOVE "C" TO I-BOAT-TYPE
+               WHEN OTHER
+                   MOVE "Z" TO I-BOAT-TYPE
+           END-EVALUATE.
+           PERFORM 9300-CONVERT-BOAT-TYPE.
+           MOVE O-BOAT-TYPE1 TO O-ACC-BT-NAME.
+           WRITE PRTLINE
+               FROM ACC-PCK-BT-TITLE-LINE
+                   AFTER ADVANCING 2 LINES.
+
+           MOVE "ELECTRONICS"     TO O-ACC-PCK-NAME.
+           MOVE APM-NUM-SOLD (AP-BT-IDX, 1)  TO O-ACC-NUM-SOLD.
+           MOVE APM-PREP-COST (AP-BT-IDX, 1) TO O-ACC-TOT-COST.
+           WRITE PRTLINE
+               FROM ACC-PCK-SUMMARY-LINE
+                   AFTER ADVANCING 1 LINES.
+
+           MOVE "SKI PACKAGE"     TO O-ACC-PCK-NAME.
+           MOVE APM-NUM-SOLD (AP-BT-IDX, 2)  TO O-ACC-NUM-SOLD.
+           MOVE APM-PREP-COST (AP-BT-IDX, 2) TO O-ACC-TOT-COST.
+           WRITE PRTLINE
+               FROM ACC-PCK-SUMMARY-LINE
+                   AFTER ADVANCING 1 LINES.
+
+           MOVE "FISHING PACKAGE" TO O-ACC-PCK-NAME.
+           MOVE APM-NUM-SOLD (AP-BT-IDX, 3)  TO O-ACC-NUM-SOLD.
+           MOVE APM-PREP-COST (AP-BT-IDX, 3) TO O-ACC-TOT-COST.
+           WRITE PRTLINE
+               FROM ACC-PCK-SUMMARY-LINE
+                   AFTER ADVANCING 1 LINES.
+
        9200-HEADINGS.
            ADD 1 TO C-PG-CTR.
 
@@ -330,6 +1286,13 @@
                    MOVE "CABIN CRUISER" TO O-BOAT-TYPE1
            END-EVALUATE.
 
+      *    NOTE: WHEN OTHER ABOVE IS THE "CABIN CRUISER" CATCH-ALL --
+      *  UNREACHABLE FOR A REAL RECORD, SINCE ANY CODE THAT IS NOT
+      *  B/P/S/J/C IS CAUGHT AND ROUTED TO THE EXCEPTION LISTING BY
+      *  2050-VALIDATE-REC BEFORE THIS PARAGRAPH IS EVER REACHED FOR
+      *  THAT RECORD. KEPT SO 9175-PRINT-ACC-PCK-BLOCK HAS A LABEL FOR
+      *  ITS SPARE ACC-PCK-MATRIX SLOT.
+
        9400-PRINT-MAJOR-BOAT-LINES.
            WRITE PRTLINE
                FROM MAJOR-HEADINGS
