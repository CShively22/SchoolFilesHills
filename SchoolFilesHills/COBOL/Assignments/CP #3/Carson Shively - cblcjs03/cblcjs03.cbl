@@ -0,0 +1,562 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLCJS03.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. CARSON SHIVELY.
+       DATE-COMPILED.
+
+      *****************************************************************
+      * PROGRAM WILL TAKE BOAT INPUT FROM CBLBOAT1.DAT (SAME LAYOUT AS
+      * CBLCJS02, EXTENDED WITH I-SALESPERSON-ID). CBLBOAT1.DAT ISN'T
+      * TRUSTED TO ARRIVE IN SALESPERSON ORDER (CBLCJS02 NEEDS THE SAME
+      * FILE IN BOAT-TYPE/STATE ORDER), SO 1000-INIT SORTS IT INTO
+      * BOAT-INPUT BY I-SALESPERSON-ID BEFORE ANY RECORD IS READ.
+      * APPLIES A COMMISSION-RATE TABLE BY BOAT TYPE AND CONTROL-BREAKS
+      * ON SALESPERSON THE SAME WAY CBLCJS02 BREAKS ON BOAT TYPE,
+      * PRINTING A COMMISSION-DUE REPORT ON CBLCOMM1.PRT WITH GRAND
+      * TOTALS.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        THE RAW, UNSORTED CBLBOAT1.DAT AS CBLCJS02 LEAVES IT
+      *    (BOAT-TYPE/STATE ORDER). NEVER OPENED DIRECTLY -- SORT
+      *    MANAGES IT AS THE USING FILE BELOW.
+           SELECT BOAT-RAW-INPUT
+               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'CBLSRT03'.
+
+      *        THE SORTED-BY-SALESPERSON COPY THE REST OF THE PROGRAM
+      *    ACTUALLY READS.
+           SELECT BOAT-INPUT
+               ASSIGN TO 'C:\COBOL\CBLSORT3.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMM-PRT
+               ASSIGN TO 'C:\COBOL\CBLCOMM1.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+      *        RECORDS WITH AN UNRECOGNIZED I-BOAT-TYPE ARE FLAGGED HERE
+      *    INSTEAD OF BEING COMMISSIONED AT THE CABIN CRUISER RATE, THE
+      *    SAME WAY CBLCJS02 ROUTES THEM TO BOATEXC1.PRT INSTEAD OF
+      *    FOLDING THEM INTO THE CABIN CRUISER MAJOR TOTAL.
+           SELECT COMM-EXCEPT
+               ASSIGN TO 'C:\COBOL\CBLCEXC1.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOAT-RAW-INPUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS RAW-REC.
+
+       01 RAW-REC.
+           05  RAW-LAST-NAME       PIC X(15).
+           05  RAW-STATE           PIC X(2).
+           05  RAW-BOAT-COST       PIC 9(6)V99.
+           05  RAW-PURCHASE-DATE   PIC 9(8).
+           05  RAW-BOAT-TYPE       PIC X.
+           05  RAW-ACC-PCK         PIC 9.
+           05  RAW-PREP-DEL-COST   PIC 9(5)V99.
+           05  RAW-SALESPERSON-ID  PIC X(5).
+
+      *        SORT WORK FILE THE RUNTIME USES AS SCRATCH SPACE WHILE
+      *    SORTING CBLBOAT1.DAT INTO BOAT-INPUT BELOW. SW-ORIG-REC-NUM
+      *    IS ASSIGNED BY 9905-BUILD-SORT-INPUT AS EACH RECORD IS READ
+      *    FROM CBLBOAT1.DAT, BEFORE THE SORT REORDERS ANYTHING -- IT IS
+      *    A LOW-ORDER SORT KEY SO RECORDS TIED ON SALESPERSON ID COME
+      *    OUT IN THE SAME ORDER EVERY TIME THE SORT RUNS, AND IS ALSO
+      *    CARRIED THROUGH TO I-REC BELOW SO THE EXCEPTION LISTING CAN
+      *    REPORT A RECORD'S POSITION IN CBLBOAT1.DAT.
+       SD SORT-WORK-FILE
+           DATA RECORD IS SW-REC.
+
+       01 SW-REC.
+           05  SW-LAST-NAME        PIC X(15).
+           05  SW-STATE            PIC X(2).
+           05  SW-BOAT-COST        PIC 9(6)V99.
+           05  SW-PURCHASE-DATE    PIC 9(8).
+           05  SW-BOAT-TYPE        PIC X.
+           05  SW-ACC-PCK          PIC 9.
+           05  SW-PREP-DEL-COST    PIC 9(5)V99.
+           05  SW-SALESPERSON-ID   PIC X(5).
+           05  SW-ORIG-REC-NUM     PIC 9(6).
+
+       FD BOAT-INPUT
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS I-REC.
+
+       01 I-REC.
+           05  I-LAST-NAME         PIC X(15).
+           05  I-STATE             PIC X(2).
+           05  I-BOAT-COST         PIC 9(6)V99.
+           05  I-PURCHASE-DATE.
+               10  I-PURCHASE-YY   PIC 9(4).
+               10  I-PURCHASE-MM   PIC 99.
+               10  I-PURCHASE-DD   PIC 99.
+           05  I-BOAT-TYPE         PIC X.
+           05  I-ACC-PCK           PIC 9.
+           05  I-PREP-DEL-COST     PIC 9(5)V99.
+           05  I-SALESPERSON-ID    PIC X(5).
+           05  I-ORIG-REC-NUM      PIC 9(6).
+
+       FD COMM-PRT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           LINAGE IS 25 WITH FOOTING 20
+           DATA RECORD IS PRTLINE.
+
+       01 PRTLINE                  PIC X(132).
+
+       FD COMM-EXCEPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE.
+
+       01 EXCLINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 I-DATE-TIME.
+           05 I-DATE.
+               10 I-YEAR           PIC 9(4).
+               10 I-MONTH          PIC 99.
+               10 I-DAY            PIC 99.
+           05 I-TIME               PIC X(11).
+
+       01 WORK-AREA.
+      *        C-SWITHC FOR FIRST DETAIL LINE.
+      *  0 - TO PRINT EXTRA SPACE |   1 - TO PRINT NO EXTRA SPACE
+           05  C-SWITCH            PIC 9           VALUE   0.
+
+           05  MORE-RECS           PIC XXX         VALUE   "YES".
+      *        USED WHILE READING BOAT-RAW-INPUT TO BUILD THE SORT
+      *    INPUT (SEE 9905-BUILD-SORT-INPUT) -- SEPARATE FROM MORE-RECS
+      *    SINCE THAT FLAG TRACKS BOAT-INPUT, THE SORTED FILE, INSTEAD.
+           05  WS-RAW-MORE-RECS    PIC XXX         VALUE   "YES".
+      *        COUNTS RECORDS AS THEY ARE READ FROM CBLBOAT1.DAT, BEFORE
+      *    THE SORT, TO STAMP EACH ONE'S SW-ORIG-REC-NUM/I-ORIG-REC-NUM.
+           05  C-ORIG-REC-CTR      PIC 9(6)        VALUE   ZEROES.
+           05  H-SALESPERSON-ID    PIC X(5).
+      *            CALCULATIONS
+           05  C-TOTAL-COST        PIC 9(7)V99.
+           05  C-COMM-RATE         PIC V999.
+           05  C-COMMISSION        PIC 9(7)V99.
+           05  C-BOAT-TYPE-NAME    PIC X(13).
+      *        SET TO "N" WHEN I-BOAT-TYPE IS UNRECOGNIZED -- THE
+      *    RECORD IS FLAGGED TO CBLCEXC1.PRT AND SKIPPED RATHER THAN
+      *    COMMISSIONED AT THE CABIN CRUISER RATE.
+           05  C-VALID-REC         PIC X           VALUE   "Y".
+           05  C-EXC-FIELD-NAME    PIC X(9).
+           05  C-EXC-RAW-CODE      PIC X(5).
+      *            ACCUMULATORS
+           05  C-PG-CTR            PIC 99          VALUE   ZEROES.
+
+      *            MAJOR SUBTOTAL (BY SALESPERSON)
+           05  C-MJ-NUM-SOLD       PIC 9(4)        VALUE   ZEROES.
+           05  C-MJ-TOT-COST       PIC 9(9)V99     VALUE   ZEROES.
+           05  C-MJ-COMM-DUE       PIC 9(9)V99     VALUE   ZEROES.
+
+      *            GRAND TOTAL
+           05  C-GT-NUM-SOLD       PIC 9(5)        VALUE   ZEROES.
+           05  C-GT-TOT-COST       PIC 9(11)V99    VALUE   ZEROES.
+           05  C-GT-COMM-DUE       PIC 9(11)V99    VALUE   ZEROES.
+
+      *        COMMISSION RATE TABLE, KEYED BY BOAT TYPE. RATES ARE
+      *    PERCENT OF BOAT COST PLUS PREP/DELIVERY COST.
+       01  COMMISSION-RATE-TABLE.
+           05  CR-BASS-BOAT        PIC V999        VALUE   .050.
+           05  CR-PONTOON          PIC V999        VALUE   .040.
+           05  CR-SKI-BOAT         PIC V999        VALUE   .060.
+           05  CR-JOHN-BOAT        PIC V999        VALUE   .030.
+           05  CR-CANOE            PIC V999        VALUE   .020.
+           05  CR-CABIN-CRUISER    PIC V999        VALUE   .070.
+
+       01  COMPANY-TITLE.
+           05  FILLER              PIC X(6)    VALUE   "DATE: ".
+           05  O-MONTH             PIC 99.
+           05  FILLER              PIC X       VALUE   "/".
+           05  O-DAY               PIC 99.
+           05  FILLER              PIC X       VALUE   "/".
+           05  O-YEAR              PIC 9(4).
+           05  FILLER              PIC X(37)   VALUE  SPACES.
+           05  FILLER              PIC X(22)   VALUE "C SHIVELY'S BOATS
+      -                                        "INC.".
+           05  FILLER              PIC X(15)   VALUE  " - COMMISSIONS".
+           05  FILLER              PIC X(34)   VALUE  SPACES.
+           05  FILLER              PIC X(6)    VALUE  "PAGE: ".
+           05  O-PG-CTR            PIC Z9.
+
+       01  COL-HDG-1.
+           05  FILLER              PIC X(8)    VALUE   "CUSTOMER".
+           05  FILLER              PIC X(22)   VALUE   SPACES.
+           05  FILLER              PIC X(4)    VALUE   "BOAT".
+           05  FILLER              PIC X(13)   VALUE   SPACES.
+           05  FILLER              PIC X(5)    VALUE   "TOTAL".
+           05  FILLER              PIC X(13)   VALUE   SPACES.
+           05  FILLER              PIC X(10)   VALUE   "COMMISSION".
+           05  FILLER              PIC X(10)   VALUE   SPACES.
+           05  FILLER              PIC X(10)   VALUE   "COMMISSION".
+
+       01 COL-HDG-2.
+           05  FILLER              PIC X(9)    VALUE   "LAST NAME".
+           05  FILLER              PIC X(13)   VALUE   SPACES.
+           05  FILLER              PIC X(4)    VALUE   "TYPE".
+           05  FILLER              PIC X(14)   VALUE   SPACES.
+           05  FILLER              PIC X(4)    VALUE   "COST".
+           05  FILLER              PIC X(14)   VALUE   SPACES.
+           05  FILLER              PIC X(4)    VALUE   "RATE".
+           05  FILLER              PIC X(16)   VALUE   SPACES.
+           05  FILLER              PIC X(3)    VALUE   "DUE".
+
+       01  MAJOR-HEADINGS.
+           05  FILLER              PIC X(14)   VALUE   "SALESPERSON: ".
+           05  O-SALESPERSON-ID    PIC X(5).
+
+       01  DETAIL-LINE.
+           05  O-LAST-NAME         PIC X(16).
+           05  FILLER              PIC X(6)    VALUE   SPACES.
+           05  O-BOAT-TYPE         PIC X(13).
+           05  FILLER              PIC X(4)    VALUE   SPACES.
+           05  O-TOTAL-COST        PIC Z,ZZZ,ZZZ.99.
+           05  FILLER              PIC X(9)    VALUE   SPACES.
+           05  O-COMM-RATE         PIC ZZ9.9(3).
+           05  FILLER              PIC X(13)   VALUE   SPACES.
+           05  O-COMMISSION        PIC ZZZ,ZZZ.99.
+
+       01  MAJOR-SUBTOTAL-LINE.
+           05  FILLER              PIC X(14)   VALUE   SPACES.
+           05  FILLER           PIC X(19) VALUE "SUBTOTALS FOR REP:".
+           05  O-SALESPERSON-ID1   PIC X(5).
+           05  FILLER              PIC X(10)   VALUE   SPACES.
+           05  FILLER              PIC X(14)   VALUE   "NUMBER SOLD:  ".
+           05  O-MJ-NUM-SOLD       PIC Z,ZZ9.
+           05  FILLER              PIC X(10)   VALUE   SPACES.
+           05  FILLER              PIC X(15)  VALUE "COMMISSION DUE:".
+           05  O-MJ-COMM-DUE       PIC $$$,$$$,$$$9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(23)   VALUE   SPACES.
+           05  FILLER              PIC X(12)   VALUE   "GRAND TOTALS".
+           05  FILLER              PIC X(25)   VALUE   SPACES.
+           05  FILLER              PIC X(13)   VALUE   "NUMBER SOLD: ".
+           05  O-GT-NUM-SOLD       PIC ZZ,ZZ9.
+           05  FILLER              PIC X(10)   VALUE   SPACES.
+           05  FILLER              PIC X(15)  VALUE "COMMISSION DUE:".
+           05  O-GT-COMM-DUE       PIC $$$,$$$,$$$,$$9.99.
+
+       01 BLANK-LINE.
+           05  FILLER              PIC X(132)  VALUE   SPACES.
+
+       01  EXCEPTION-TITLE.
+           05  FILLER              PIC X(36)   VALUE
+                   "UNRECOGNIZED CODE EXCEPTION LISTING".
+           05  FILLER              PIC X(96)   VALUE  SPACES.
+
+       01  EXCEPTION-HDG.
+           05  FILLER              PIC X(8)    VALUE   "REC-POS".
+           05  FILLER              PIC X(8)    VALUE   SPACES.
+           05  FILLER              PIC X(9)    VALUE   "LAST NAME".
+           05  FILLER              PIC X(8)    VALUE   SPACES.
+           05  FILLER              PIC X(9)    VALUE   "BAD FIELD".
+           05  FILLER              PIC X(6)    VALUE   SPACES.
+           05  FILLER              PIC X(8)    VALUE   "RAW CODE".
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  O-EXC-REC-POS       PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(9)    VALUE   SPACES.
+           05  O-EXC-LAST-NAME     PIC X(15).
+           05  FILLER              PIC X(2)    VALUE   SPACES.
+           05  O-EXC-FIELD-NAME    PIC X(9).
+           05  FILLER              PIC X(6)    VALUE   SPACES.
+           05  O-EXC-RAW-CODE      PIC X(5).
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = "NO".
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+       1000-INIT.
+      *    CBLBOAT1.DAT ISN'T TRUSTED TO ARRIVE IN SALESPERSON ORDER
+      *  (CBLCJS02 NEEDS THE SAME FILE IN BOAT-TYPE/STATE ORDER), SO
+      *  SORT IT INTO BOAT-INPUT BEFORE ANY RECORD IS READ. THE INPUT
+      *  PROCEDURE (RATHER THAN A PLAIN USING) STAMPS EACH RECORD WITH
+      *  ITS ORIGINAL POSITION IN CBLBOAT1.DAT BEFORE THE SORT REORDERS
+      *  ANYTHING, AND THAT POSITION IS ALSO THE SORT'S LOW-ORDER KEY SO
+      *  RECORDS TIED ON SALESPERSON ID COME OUT IN A STABLE, REPEATABLE
+      *  ORDER EVERY TIME.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-SALESPERSON-ID, SW-ORIG-REC-NUM
+               INPUT PROCEDURE IS 9905-BUILD-SORT-INPUT
+               GIVING BOAT-INPUT.
+
+           OPEN INPUT BOAT-INPUT.
+           OPEN OUTPUT COMM-PRT.
+           OPEN OUTPUT COMM-EXCEPT.
+
+           WRITE EXCLINE
+               FROM EXCEPTION-TITLE
+                   AFTER ADVANCING PAGE.
+           WRITE EXCLINE
+               FROM EXCEPTION-HDG
+                   AFTER ADVANCING 2 LINES.
+           WRITE EXCLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
+
+           MOVE FUNCTION CURRENT-DATE TO I-DATE-TIME.
+           MOVE I-DAY TO O-DAY.
+           MOVE I-MONTH TO O-MONTH.
+           MOVE I-YEAR TO O-YEAR.
+
+      *    CALL THE READ TO GET THE DATA TO ORGANIZE MAJORS, SKIPPING
+      *  OVER ANY LEADING RECORDS WITH AN UNRECOGNIZED BOAT TYPE.
+           PERFORM 9000-READ.
+           PERFORM 2050-VALIDATE-REC.
+           PERFORM UNTIL C-VALID-REC = "Y" OR MORE-RECS = "NO"
+               PERFORM 9000-READ
+               IF MORE-RECS IS NOT = "NO"
+                   PERFORM 2050-VALIDATE-REC
+               END-IF
+           END-PERFORM.
+
+      *    CALL HEADINGS AFTER READ
+           PERFORM 9200-HEADINGS.
+      *    MOVE THE DATA TO HOLD FIELD FOR MAJORS
+           MOVE I-SALESPERSON-ID TO H-SALESPERSON-ID.
+      *    JUST PRINT MAJOR HEADING USED TO ORGANIZE MAJORS.
+           MOVE H-SALESPERSON-ID TO O-SALESPERSON-ID.
+           WRITE PRTLINE
+               FROM MAJOR-HEADINGS
+                   BEFORE ADVANCING 1 LINES.
+
+
+       2000-MAINLINE.
+           IF C-VALID-REC IS = "N"
+               PERFORM 9000-READ
+               PERFORM 2050-VALIDATE-REC
+           ELSE
+               IF H-SALESPERSON-ID IS NOT = I-SALESPERSON-ID
+                   PERFORM 9100-MAJOR-SUBTOTALS
+               END-IF
+
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+               PERFORM 9000-READ
+               PERFORM 2050-VALIDATE-REC
+           END-IF.
+
+      *        SAME VALID BOAT-TYPE SET AS CBLCJS02'S 2050-VALIDATE-REC
+      *    -- AN UNRECOGNIZED CODE IS FLAGGED TO CBLCEXC1.PRT AND
+      *    SKIPPED HERE TOO, RATHER THAN COMMISSIONED AT THE CABIN
+      *    CRUISER RATE.
+       2050-VALIDATE-REC.
+           MOVE "Y" TO C-VALID-REC.
+
+           IF MORE-RECS IS NOT = "NO"
+               EVALUATE I-BOAT-TYPE
+                   WHEN "B"
+                   WHEN "P"
+                   WHEN "S"
+                   WHEN "J"
+                   WHEN "C"
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "BOAT TYPE" TO C-EXC-FIELD-NAME
+                       MOVE I-BOAT-TYPE TO C-EXC-RAW-CODE
+                       PERFORM 9600-WRITE-EXCEPTION
+                       MOVE "N" TO C-VALID-REC
+               END-EVALUATE
+           END-IF.
+
+       2100-CALCS.
+           ADD I-BOAT-COST TO I-PREP-DEL-COST GIVING C-TOTAL-COST.
+
+      *    LOOK UP THE COMMISSION RATE FOR THIS BOAT TYPE AND APPLY IT.
+           PERFORM 9500-GET-COMMISSION-RATE.
+           COMPUTE C-COMMISSION = C-TOTAL-COST * C-COMM-RATE.
+
+      *    DO MAJORS CALCULATIONS
+           ADD C-TOTAL-COST TO C-MJ-TOT-COST.
+           ADD C-COMMISSION TO C-MJ-COMM-DUE.
+           ADD 1 TO C-MJ-NUM-SOLD.
+
+       2200-OUTPUT.
+           PERFORM 9300-CONVERT-BOAT-TYPE.
+           MOVE I-LAST-NAME TO O-LAST-NAME.
+           MOVE C-BOAT-TYPE-NAME TO O-BOAT-TYPE.
+           MOVE C-TOTAL-COST TO O-TOTAL-COST.
+           MOVE C-COMM-RATE TO O-COMM-RATE.
+           MOVE C-COMMISSION TO O-COMMISSION.
+
+           WRITE PRTLINE
+               FROM DETAIL-LINE
+                    AFTER ADVANCING 1 LINES
+                       AT EOP
+                           PERFORM 9200-HEADINGS.
+
+       3000-CLOSING.
+           PERFORM 9100-MAJOR-SUBTOTALS.
+           PERFORM 3100-GRAND-TOTALS.
+
+           CLOSE BOAT-INPUT.
+           CLOSE COMM-PRT.
+           CLOSE COMM-EXCEPT.
+
+       3100-GRAND-TOTALS.
+      * MOVE GT VARIABLES TO O-FIELDS
+           MOVE C-GT-NUM-SOLD TO O-GT-NUM-SOLD.
+           MOVE C-GT-COMM-DUE TO O-GT-COMM-DUE.
+
+           WRITE PRTLINE
+               FROM GRAND-TOTAL-LINE
+                   AFTER ADVANCING 3 LINES.
+
+       9000-READ.
+           READ BOAT-INPUT
+               AT END
+                   MOVE "NO" TO MORE-RECS.
+
+      *        I-ORIG-REC-NUM, NOT A SORTED-STREAM POSITION COUNTER,
+      *    SINCE THE POSITION THAT MATTERS TO SOMEONE FIXING A KEYING
+      *    ERROR IS THE RECORD'S LINE NUMBER IN CBLBOAT1.DAT -- THE FILE
+      *    THEY ACTUALLY EDIT.
+       9600-WRITE-EXCEPTION.
+           MOVE I-ORIG-REC-NUM TO O-EXC-REC-POS.
+           MOVE I-LAST-NAME TO O-EXC-LAST-NAME.
+           MOVE C-EXC-FIELD-NAME TO O-EXC-FIELD-NAME.
+           MOVE C-EXC-RAW-CODE TO O-EXC-RAW-CODE.
+
+           WRITE EXCLINE
+               FROM EXCEPTION-DETAIL-LINE
+                   AFTER ADVANCING 1 LINES.
+
+      *        INPUT PROCEDURE FOR THE SORT IN 1000-INIT. READS
+      *    CBLBOAT1.DAT ONE RECORD AT A TIME AND RELEASES EACH ONE TO
+      *    THE SORT WITH ITS ORIGINAL POSITION STAMPED INTO
+      *    SW-ORIG-REC-NUM.
+       9905-BUILD-SORT-INPUT.
+           OPEN INPUT BOAT-RAW-INPUT.
+           PERFORM 9910-RELEASE-RAW-REC
+               UNTIL WS-RAW-MORE-RECS IS = "NO".
+           CLOSE BOAT-RAW-INPUT.
+
+       9910-RELEASE-RAW-REC.
+           READ BOAT-RAW-INPUT
+               AT END
+                   MOVE "NO" TO WS-RAW-MORE-RECS.
+
+           IF WS-RAW-MORE-RECS IS NOT = "NO"
+               ADD 1 TO C-ORIG-REC-CTR
+               MOVE RAW-LAST-NAME       TO SW-LAST-NAME
+               MOVE RAW-STATE           TO SW-STATE
+               MOVE RAW-BOAT-COST       TO SW-BOAT-COST
+               MOVE RAW-PURCHASE-DATE   TO SW-PURCHASE-DATE
+               MOVE RAW-BOAT-TYPE       TO SW-BOAT-TYPE
+               MOVE RAW-ACC-PCK         TO SW-ACC-PCK
+               MOVE RAW-PREP-DEL-COST   TO SW-PREP-DEL-COST
+               MOVE RAW-SALESPERSON-ID  TO SW-SALESPERSON-ID
+               MOVE C-ORIG-REC-CTR      TO SW-ORIG-REC-NUM
+               RELEASE SW-REC
+           END-IF.
+
+       9100-MAJOR-SUBTOTALS.
+           MOVE C-MJ-NUM-SOLD   TO O-MJ-NUM-SOLD.
+           MOVE C-MJ-COMM-DUE   TO O-MJ-COMM-DUE.
+           MOVE H-SALESPERSON-ID TO O-SALESPERSON-ID1.
+
+           WRITE PRTLINE
+               FROM MAJOR-SUBTOTAL-LINE
+                   AFTER ADVANCING 2 LINES
+                       AT EOP
+                           PERFORM 9200-HEADINGS.
+
+           ADD C-MJ-NUM-SOLD TO C-GT-NUM-SOLD.
+           ADD C-MJ-TOT-COST TO C-GT-TOT-COST.
+           ADD C-MJ-COMM-DUE TO C-GT-COMM-DUE.
+
+           MOVE 0 TO C-MJ-NUM-SOLD.
+           MOVE 0 TO C-MJ-TOT-COST.
+           MOVE 0 TO C-MJ-COMM-DUE.
+
+           IF MORE-RECS IS NOT = 'NO'
+               MOVE I-SALESPERSON-ID TO H-SALESPERSON-ID
+               PERFORM 9400-PRINT-MAJOR-SP-LINES.
+
+       9200-HEADINGS.
+           ADD 1 TO C-PG-CTR.
+
+           MOVE C-PG-CTR TO O-PG-CTR.
+
+           WRITE PRTLINE
+               FROM COMPANY-TITLE
+                   AFTER ADVANCING PAGE.
+      *    SKIP A LINE
+           WRITE PRTLINE
+               FROM COL-HDG-1
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM COL-HDG-2
+                   AFTER ADVANCING 1 LINES.
+           WRITE PRTLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
+      *   SKIP A LINE THEN PRINT OUT THE SALESPERSON.
+
+
+       9400-PRINT-MAJOR-SP-LINES.
+           MOVE H-SALESPERSON-ID TO O-SALESPERSON-ID.
+           WRITE PRTLINE
+               FROM MAJOR-HEADINGS
+                   AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE
+               FROM BLANK-LINE
+                   AFTER ADVANCING 1 LINE.
+
+      *        SAME WHEN-LIST AS CBLCJS02'S 9300-CONVERT-BOAT-TYPE.
+      *    WHEN OTHER IS UNREACHABLE FOR A REAL RECORD, SINCE
+      *    2050-VALIDATE-REC ALREADY ROUTES ANY CODE OTHER THAN
+      *    B/P/S/J/C TO CBLCEXC1.PRT BEFORE THIS PARAGRAPH RUNS.
+       9300-CONVERT-BOAT-TYPE.
+           EVALUATE I-BOAT-TYPE
+               WHEN "B"
+                   MOVE "BASS BOAT" TO C-BOAT-TYPE-NAME
+               WHEN "P"
+                   MOVE "PONTOON" TO C-BOAT-TYPE-NAME
+               WHEN "S"
+                   MOVE "SKI BOAT" TO C-BOAT-TYPE-NAME
+               WHEN "J"
+                   MOVE "JOHN BOAT" TO C-BOAT-TYPE-NAME
+               WHEN "C"
+                   MOVE "CANOE" TO C-BOAT-TYPE-NAME
+               WHEN OTHER
+                   MOVE "CABIN CRUISER" TO C-BOAT-TYPE-NAME
+           END-EVALUATE.
+
+      *        WHEN OTHER IS UNREACHABLE FOR THE SAME REASON AS
+      *    9300-CONVERT-BOAT-TYPE ABOVE.
+       9500-GET-COMMISSION-RATE.
+           EVALUATE I-BOAT-TYPE
+               WHEN "B"
+                   MOVE CR-BASS-BOAT     TO C-COMM-RATE
+               WHEN "P"
+                   MOVE CR-PONTOON       TO C-COMM-RATE
+               WHEN "S"
+                   MOVE CR-SKI-BOAT      TO C-COMM-RATE
+               WHEN "J"
+                   MOVE CR-JOHN-BOAT     TO C-COMM-RATE
+               WHEN "C"
+                   MOVE CR-CANOE         TO C-COMM-RATE
+               WHEN OTHER
+                   MOVE CR-CABIN-CRUISER TO C-COMM-RATE
+           END-EVALUATE.
