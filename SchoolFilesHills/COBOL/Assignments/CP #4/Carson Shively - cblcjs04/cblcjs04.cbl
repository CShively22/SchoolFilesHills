@@ -0,0 +1,441 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLCJS04.
+       DATE-WRITTEN. 08/08/2026.
+       AUTHOR. CARSON SHIVELY.
+       DATE-COMPILED.
+
+      *****************************************************************
+      * ONLINE MAINTENANCE PROGRAM FOR BOAT SALE RECORDS (SAME FIELDS
+      * AS I-REC IN CBLCJS02). ADDS, CHANGES, AND DELETES RECORDS
+      * AGAINST CBLB1IDX.DAT, A KEYED VERSION OF THE BOAT SALE FILE,
+      * INSTEAD OF HAND-EDITING THE LINE SEQUENTIAL CBLBOAT1.DAT. EACH
+      * RECORD'S KEY IS ITS RELATIVE RECORD NUMBER, DISPLAYED BACK TO
+      * THE USER ON ADD/LIST SO IT CAN BE USED TO CHANGE OR DELETE
+      * THAT RECORD LATER. FIELD-LEVEL VALIDATION IS APPLIED TO
+      * M-STATE, M-BOAT-TYPE, AND M-ACC-PCK BEFORE A RECORD IS EVER
+      * WRITTEN. THIS PLATFORM DOES NOT SUPPORT SCREEN SECTION, SO THE
+      * MENU AND FIELD PROMPTS ARE PLAIN LINE-MODE ACCEPT/DISPLAY.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *        A TRUE ORGANIZATION IS INDEXED FILE WOULD NORMALLY KEY
+      *    THIS BY SOME NATURAL ID, BUT I-REC HAS NO SUCH FIELD AND
+      *    INDEXED ORGANIZATION IS NOT AVAILABLE ON THE TARGET SYSTEM,
+      *    THE SAME LIMITATION WORKED AROUND IN CBLCJS02'S BOAT
+      *    INVENTORY MASTER. ORGANIZATION IS RELATIVE GIVES THE SAME
+      *    ADD/READ/REWRITE/DELETE-BY-KEY BEHAVIOR THIS MAINTENANCE
+      *    PROGRAM NEEDS, KEYED BY RELATIVE RECORD NUMBER INSTEAD.
+           SELECT BOAT-MAINT-FILE
+               ASSIGN TO 'C:\COBOL\CBLB1IDX.DAT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS C-REC-NUM
+               FILE STATUS IS C-MAINT-STATUS.
+
+      *        REBUILDS CBLBOAT1.DAT FROM CBLB1IDX.DAT ON EVERY EXIT
+      *    SO CBLCJS02/CBLCJS03 SEE WHATEVER WAS ADDED/CHANGED/DELETED
+      *    HERE -- SEE 3100-EXPORT-TO-BOAT-FILE. THE SAME SELECT IS ALSO
+      *    OPENED INPUT BY 1100-IMPORT-FROM-BOAT-FILE THE FIRST TIME
+      *    CBLB1IDX.DAT IS CREATED, SO WHATEVER SALES HISTORY IS
+      *    ALREADY ON CBLBOAT1.DAT IS CARRIED FORWARD RATHER THAN LOST.
+           SELECT BOAT-EXPORT-FILE
+               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-EXPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BOAT-MAINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS M-REC.
+
+       01 M-REC.
+           05  M-LAST-NAME         PIC X(15).
+           05  M-STATE             PIC X(2).
+           05  M-BOAT-COST         PIC 9(6)V99.
+           05  M-PURCHASE-DATE.
+               10  M-PURCHASE-YY   PIC 9(4).
+               10  M-PURCHASE-MM   PIC 99.
+               10  M-PURCHASE-DD   PIC 99.
+           05  M-BOAT-TYPE         PIC X.
+           05  M-ACC-PCK           PIC 9.
+           05  M-PREP-DEL-COST     PIC 9(5)V99.
+           05  M-SALESPERSON-ID    PIC X(5).
+
+       FD BOAT-EXPORT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 47 CHARACTERS
+           DATA RECORD IS X-REC.
+
+       01 X-REC.
+           05  X-LAST-NAME         PIC X(15).
+           05  X-STATE             PIC X(2).
+           05  X-BOAT-COST         PIC 9(6)V99.
+           05  X-PURCHASE-DATE.
+               10  X-PURCHASE-YY   PIC 9(4).
+               10  X-PURCHASE-MM   PIC 99.
+               10  X-PURCHASE-DD   PIC 99.
+           05  X-BOAT-TYPE         PIC X.
+           05  X-ACC-PCK           PIC 9.
+           05  X-PREP-DEL-COST     PIC 9(5)V99.
+           05  X-SALESPERSON-ID    PIC X(5).
+
+       WORKING-STORAGE SECTION.
+
+       01 WORK-AREA.
+           05  C-REC-NUM          PIC 9(6)        VALUE   ZEROES.
+           05  C-HIGH-KEY         PIC 9(6)        VALUE   ZEROES.
+           05  C-MAINT-STATUS     PIC XX.
+           05  C-EXPT-STATUS      PIC XX.
+           05  C-DONE             PIC X           VALUE   "N".
+           05  C-CHOICE           PIC X.
+           05  C-VALID-ENTRY      PIC X           VALUE   "N".
+           05  C-EOF              PIC X           VALUE   "N".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MENU-LOOP
+               UNTIL C-DONE = "Y".
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+      *    IF CBLB1IDX.DAT DOESN'T EXIST YET, CREATE IT EMPTY, IMPORT
+      *  WHATEVER IS ALREADY ON CBLBOAT1.DAT INTO IT, AND THEN REOPEN
+      *  I-O SO ADD/CHANGE/DELETE ALL WORK THE SAME RUN.
+           OPEN I-O BOAT-MAINT-FILE.
+           IF C-MAINT-STATUS IS NOT = "00"
+               OPEN OUTPUT BOAT-MAINT-FILE
+               CLOSE BOAT-MAINT-FILE
+               OPEN I-O BOAT-MAINT-FILE
+               PERFORM 1100-IMPORT-FROM-BOAT-FILE
+           END-IF.
+
+           PERFORM 9000-FIND-HIGH-KEY.
+
+      *        RUNS ONLY THE FIRST TIME CBLB1IDX.DAT IS CREATED (SEE
+      *    1000-INIT). WITHOUT THIS, THE UNCONDITIONAL REBUILD IN
+      *    3100-EXPORT-TO-BOAT-FILE WOULD OVERWRITE CBLBOAT1.DAT WITH
+      *    AN EMPTY FILE THE FIRST TIME THIS PROGRAM IS RUN, DESTROYING
+      *    EVERY SALE ALREADY ON RECORD.
+       1100-IMPORT-FROM-BOAT-FILE.
+           OPEN INPUT BOAT-EXPORT-FILE.
+
+           IF C-EXPT-STATUS IS = "00"
+               MOVE "N" TO C-EOF
+               PERFORM UNTIL C-EOF = "Y"
+                   READ BOAT-EXPORT-FILE
+                       AT END
+                           MOVE "Y" TO C-EOF
+                       NOT AT END
+                           PERFORM 1150-IMPORT-ONE-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE BOAT-EXPORT-FILE.
+
+       1150-IMPORT-ONE-RECORD.
+           MOVE SPACES           TO M-REC.
+           MOVE X-LAST-NAME      TO M-LAST-NAME.
+           MOVE X-STATE          TO M-STATE.
+           MOVE X-BOAT-COST      TO M-BOAT-COST.
+           MOVE X-PURCHASE-YY    TO M-PURCHASE-YY.
+           MOVE X-PURCHASE-MM    TO M-PURCHASE-MM.
+           MOVE X-PURCHASE-DD    TO M-PURCHASE-DD.
+           MOVE X-BOAT-TYPE      TO M-BOAT-TYPE.
+           MOVE X-ACC-PCK        TO M-ACC-PCK.
+           MOVE X-PREP-DEL-COST  TO M-PREP-DEL-COST.
+           MOVE X-SALESPERSON-ID TO M-SALESPERSON-ID.
+
+           ADD 1 TO C-HIGH-KEY.
+           MOVE C-HIGH-KEY TO C-REC-NUM.
+           WRITE M-REC
+               INVALID KEY
+                   DISPLAY "ERROR IMPORTING RECORD, STATUS: "
+                       C-MAINT-STATUS
+           END-WRITE.
+
+       2000-MENU-LOOP.
+           DISPLAY " ".
+           DISPLAY "=== BOAT SALE RECORD MAINTENANCE ===".
+           DISPLAY "  A - ADD A RECORD".
+           DISPLAY "  C - CHANGE A RECORD".
+           DISPLAY "  D - DELETE A RECORD".
+           DISPLAY "  L - LIST ALL RECORDS".
+           DISPLAY "  X - EXIT".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           ACCEPT C-CHOICE.
+
+           EVALUATE C-CHOICE
+               WHEN "A"
+               WHEN "a"
+                   PERFORM 4000-ADD-RECORD
+               WHEN "C"
+               WHEN "c"
+                   PERFORM 5000-CHANGE-RECORD
+               WHEN "D"
+               WHEN "d"
+                   PERFORM 6000-DELETE-RECORD
+               WHEN "L"
+               WHEN "l"
+                   PERFORM 7000-LIST-RECORDS
+               WHEN "X"
+               WHEN "x"
+                   MOVE "Y" TO C-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, TRY AGAIN."
+           END-EVALUATE.
+
+       3000-CLOSING.
+           PERFORM 3100-EXPORT-TO-BOAT-FILE.
+           CLOSE BOAT-MAINT-FILE.
+
+      *        REBUILDS CBLBOAT1.DAT FROM SCRATCH FROM WHATEVER IS
+      *    CURRENTLY ON CBLB1IDX.DAT, SO CBLCJS02/CBLCJS03 PICK UP
+      *    EVERY ADD/CHANGE/DELETE MADE THIS RUN (AND EVERY EARLIER
+      *    RUN) THE NEXT TIME EITHER ONE RUNS. A DELETED SLOT IS
+      *    SKIPPED THE SAME WAY 7000-LIST-RECORDS SKIPS IT.
+       3100-EXPORT-TO-BOAT-FILE.
+           OPEN OUTPUT BOAT-EXPORT-FILE.
+
+           MOVE 1 TO C-REC-NUM.
+           START BOAT-MAINT-FILE KEY IS NOT LESS THAN C-REC-NUM
+               INVALID KEY
+                   MOVE "Y" TO C-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO C-EOF
+           END-START.
+
+           PERFORM UNTIL C-EOF = "Y"
+               READ BOAT-MAINT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO C-EOF
+                   NOT AT END
+                       MOVE M-LAST-NAME      TO X-LAST-NAME
+                       MOVE M-STATE          TO X-STATE
+                       MOVE M-BOAT-COST      TO X-BOAT-COST
+                       MOVE M-PURCHASE-YY    TO X-PURCHASE-YY
+                       MOVE M-PURCHASE-MM    TO X-PURCHASE-MM
+                       MOVE M-PURCHASE-DD    TO X-PURCHASE-DD
+                       MOVE M-BOAT-TYPE      TO X-BOAT-TYPE
+                       MOVE M-ACC-PCK        TO X-ACC-PCK
+                       MOVE M-PREP-DEL-COST  TO X-PREP-DEL-COST
+                       MOVE M-SALESPERSON-ID TO X-SALESPERSON-ID
+                       WRITE X-REC
+               END-READ
+           END-PERFORM.
+
+           CLOSE BOAT-EXPORT-FILE.
+
+       4000-ADD-RECORD.
+           DISPLAY "--- ADD NEW BOAT SALE RECORD ---".
+           MOVE SPACES TO M-REC.
+           PERFORM 4100-ENTER-FIELDS.
+
+           ADD 1 TO C-HIGH-KEY.
+           MOVE C-HIGH-KEY TO C-REC-NUM.
+           WRITE M-REC
+               INVALID KEY
+                   DISPLAY "ERROR ADDING RECORD, STATUS: "
+                       C-MAINT-STATUS
+               NOT INVALID KEY
+                   DISPLAY "RECORD " C-REC-NUM " ADDED."
+           END-WRITE.
+
+      *        SHARED FIELD-ENTRY BLOCK FOR ADD AND CHANGE. VALIDATES
+      *    M-STATE, M-BOAT-TYPE, AND M-ACC-PCK BEFORE MOVING ON.
+       4100-ENTER-FIELDS.
+           DISPLAY "LAST NAME: " WITH NO ADVANCING.
+           ACCEPT M-LAST-NAME.
+
+           MOVE "N" TO C-VALID-ENTRY.
+           PERFORM UNTIL C-VALID-ENTRY = "Y"
+               DISPLAY "STATE (2-LETTER CODE): " WITH NO ADVANCING
+               ACCEPT M-STATE
+               MOVE FUNCTION UPPER-CASE(M-STATE) TO M-STATE
+               PERFORM 8300-VALIDATE-STATE
+           END-PERFORM.
+
+           DISPLAY "BOAT COST (E.G. 25000.00): " WITH NO ADVANCING.
+           ACCEPT M-BOAT-COST.
+
+           DISPLAY "PURCHASE MONTH (MM): " WITH NO ADVANCING.
+           ACCEPT M-PURCHASE-MM.
+           DISPLAY "PURCHASE DAY (DD): " WITH NO ADVANCING.
+           ACCEPT M-PURCHASE-DD.
+           DISPLAY "PURCHASE YEAR (YYYY): " WITH NO ADVANCING.
+           ACCEPT M-PURCHASE-YY.
+
+           MOVE "N" TO C-VALID-ENTRY.
+           PERFORM UNTIL C-VALID-ENTRY = "Y"
+               DISPLAY "BOAT TYPE (B/P/S/J/C): " WITH NO ADVANCING
+               ACCEPT M-BOAT-TYPE
+               MOVE FUNCTION UPPER-CASE(M-BOAT-TYPE) TO M-BOAT-TYPE
+               PERFORM 8100-VALIDATE-BOAT-TYPE
+           END-PERFORM.
+
+           MOVE "N" TO C-VALID-ENTRY.
+           PERFORM UNTIL C-VALID-ENTRY = "Y"
+               DISPLAY "ACCESSORY PACKAGE (1=ELECTRONICS "
+                   "2=SKI 3=FISHING): " WITH NO ADVANCING
+               ACCEPT M-ACC-PCK
+               PERFORM 8200-VALIDATE-ACC-PCK
+           END-PERFORM.
+
+           DISPLAY "PREP/DELIVERY COST (E.G. 500.00): "
+               WITH NO ADVANCING.
+           ACCEPT M-PREP-DEL-COST.
+
+           DISPLAY "SALESPERSON ID: " WITH NO ADVANCING.
+           ACCEPT M-SALESPERSON-ID.
+
+       5000-CHANGE-RECORD.
+           DISPLAY "ENTER RECORD NUMBER TO CHANGE: "
+               WITH NO ADVANCING.
+           ACCEPT C-REC-NUM.
+
+           READ BOAT-MAINT-FILE
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM 7100-DISPLAY-RECORD
+                   DISPLAY "ENTER NEW VALUES FOR EVERY FIELD BELOW."
+                   PERFORM 4100-ENTER-FIELDS
+                   REWRITE M-REC
+                       INVALID KEY
+                           DISPLAY "ERROR CHANGING RECORD, STATUS: "
+                               C-MAINT-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "RECORD " C-REC-NUM " CHANGED."
+                   END-REWRITE
+           END-READ.
+
+       6000-DELETE-RECORD.
+           DISPLAY "ENTER RECORD NUMBER TO DELETE: "
+               WITH NO ADVANCING.
+           ACCEPT C-REC-NUM.
+
+           READ BOAT-MAINT-FILE
+               INVALID KEY
+                   DISPLAY "RECORD NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM 7100-DISPLAY-RECORD
+                   DISPLAY "DELETE THIS RECORD? (Y/N): "
+                       WITH NO ADVANCING
+                   ACCEPT C-CHOICE
+                   IF C-CHOICE = "Y" OR C-CHOICE = "y"
+                       DELETE BOAT-MAINT-FILE
+                           INVALID KEY
+                               DISPLAY "ERROR DELETING RECORD."
+                           NOT INVALID KEY
+                               DISPLAY "RECORD " C-REC-NUM
+                                   " DELETED."
+                       END-DELETE
+                   ELSE
+                       DISPLAY "DELETE CANCELLED."
+                   END-IF
+           END-READ.
+
+       7000-LIST-RECORDS.
+           DISPLAY "--- BOAT SALE RECORDS ---".
+           MOVE 1 TO C-REC-NUM.
+           START BOAT-MAINT-FILE KEY IS NOT LESS THAN C-REC-NUM
+               INVALID KEY
+                   DISPLAY "NO RECORDS ON FILE."
+                   MOVE "Y" TO C-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO C-EOF
+           END-START.
+
+           PERFORM UNTIL C-EOF = "Y"
+               READ BOAT-MAINT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO C-EOF
+                   NOT AT END
+                       PERFORM 7100-DISPLAY-RECORD
+               END-READ
+           END-PERFORM.
+
+       7100-DISPLAY-RECORD.
+           DISPLAY "REC#: " C-REC-NUM
+               " NAME: " M-LAST-NAME
+               " STATE: " M-STATE.
+           DISPLAY "   TYPE: " M-BOAT-TYPE
+               " PACKAGE: " M-ACC-PCK
+               " COST: " M-BOAT-COST
+               " PREP: " M-PREP-DEL-COST.
+           DISPLAY "   DATE: " M-PURCHASE-MM "/" M-PURCHASE-DD "/"
+               M-PURCHASE-YY
+               " SALESPERSON: " M-SALESPERSON-ID.
+
+      *        VALID CODES MATCH 2050-VALIDATE-REC IN CBLCJS02 SO A
+      *    RECORD ADDED/CHANGED HERE NEVER LANDS ON THE EXCEPTION
+      *    LISTING THERE.
+       8100-VALIDATE-BOAT-TYPE.
+           EVALUATE M-BOAT-TYPE
+               WHEN "B"
+               WHEN "P"
+               WHEN "S"
+               WHEN "J"
+               WHEN "C"
+                   MOVE "Y" TO C-VALID-ENTRY
+               WHEN OTHER
+                   MOVE "N" TO C-VALID-ENTRY
+                   DISPLAY "INVALID BOAT TYPE -- MUST BE "
+                       "B, P, S, J, OR C."
+           END-EVALUATE.
+
+       8200-VALIDATE-ACC-PCK.
+           EVALUATE M-ACC-PCK
+               WHEN 1
+               WHEN 2
+               WHEN 3
+                   MOVE "Y" TO C-VALID-ENTRY
+               WHEN OTHER
+                   MOVE "N" TO C-VALID-ENTRY
+                   DISPLAY "INVALID ACCESSORY PACKAGE -- "
+                       "MUST BE 1, 2, OR 3."
+           END-EVALUATE.
+
+      *        IS ALPHABETIC IS TRUE FOR SPACE AS WELL AS A-Z, SO A
+      *    ONE-LETTER CODE PADDED WITH A TRAILING BLANK (E.G. "A ")
+      *    WOULD OTHERWISE SLIP THROUGH -- THE NOT = SPACE CHECKS ON
+      *    EACH CHARACTER CLOSE THAT GAP.
+       8300-VALIDATE-STATE.
+           IF M-STATE(1:1) IS ALPHABETIC AND M-STATE(1:1) NOT = SPACE
+                   AND M-STATE(2:1) IS ALPHABETIC
+                   AND M-STATE(2:1) NOT = SPACE
+               MOVE "Y" TO C-VALID-ENTRY
+           ELSE
+               MOVE "N" TO C-VALID-ENTRY
+               DISPLAY "INVALID STATE -- MUST BE A 2-LETTER CODE."
+           END-IF.
+
+      *        SCANS THE WHOLE FILE ONCE AT STARTUP SO C-HIGH-KEY IS
+      *    THE HIGHEST RELATIVE RECORD NUMBER IN USE, AND 4000-ADD-
+      *    RECORD CAN JUST ADD 1 TO IT FOR THE NEXT NEW RECORD.
+       9000-FIND-HIGH-KEY.
+           MOVE ZEROES TO C-HIGH-KEY.
+           MOVE 1 TO C-REC-NUM.
+           START BOAT-MAINT-FILE KEY IS NOT LESS THAN C-REC-NUM
+               INVALID KEY
+                   MOVE "Y" TO C-EOF
+               NOT INVALID KEY
+                   MOVE "N" TO C-EOF
+           END-START.
+
+           PERFORM UNTIL C-EOF = "Y"
+               READ BOAT-MAINT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO C-EOF
+                   NOT AT END
+                       MOVE C-REC-NUM TO C-HIGH-KEY
+               END-READ
+           END-PERFORM.
